@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+          PROGRAM-ID.   reconcile.
+          AUTHOR.      Brownies.
+          DATE-WRITTEN February 10th, 2021.
+      * Modification History
+      *   2021-02-10 Brownies - new program: compares the LINE
+      *              SEQUENTIAL Customer.dat extract against the
+      *              INDEXED CustomerFile by IDNum and reports
+      *              customers present in one file but missing
+      *              from the other.
+      *   2021-02-20 Brownies - soft-deleted customers no longer
+      *              report as missing from Customer.dat; guard the
+      *              in-memory import table against Customer.dat
+      *              files larger than it can hold.
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT CustomerFile ASSIGN TO "customer.txt"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS IDNum.
+             SELECT ImportFile ASSIGN TO "Customer.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS IS SEQUENTIAL.
+             SELECT ReportFile ASSIGN TO "Reconcile.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS IS SEQUENTIAL.
+       DATA DIVISION.
+          FILE SECTION.
+             FD CustomerFile.
+                01 CustomerData.
+                   02 IDNum PIC 9(5).
+                   02 FirstName PIC X(15).
+                   02 LastName  PIC X(15).
+                   02 StreetAddr   PIC X(20).
+                   02 City      PIC X(15).
+                   02 State     PIC X(2).
+                   02 Zip       PIC X(10).
+                   02 Phone     PIC X(12).
+                   02 Email     PIC X(30).
+                   02 RecStatus    PIC X(1).
+                      88 CustActive   VALUE 'A'.
+                      88 CustInactive VALUE 'I'.
+             FD ImportFile.
+                01 ImportData.
+                   02 ImpIDNum      PIC 9(5).
+                   02 ImpFirstName  PIC X(15).
+                   02 ImpLastName   PIC X(15).
+                   02 ImpStreetAddr PIC X(20).
+                   02 ImpCity       PIC X(15).
+                   02 ImpState      PIC X(2).
+                   02 ImpZip        PIC X(10).
+                   02 ImpPhone      PIC X(12).
+                   02 ImpEmail      PIC X(30).
+             FD ReportFile.
+                01 ReportLine PIC X(80).
+          WORKING-STORAGE SECTION.
+             01 ImportEOF    PIC X VALUE 'N'.
+             01 CustEOF      PIC X VALUE 'N'.
+             01 CustKeyStat  PIC X.
+             01 DatCount     PIC 9(5) VALUE ZERO.
+             01 MissingFromCust PIC 9(5) VALUE ZERO.
+             01 MissingFromDat  PIC 9(5) VALUE ZERO.
+             01 WSSub        PIC 9(4).
+             01 WSRunDate    PIC X(8).
+             01 LineBuffer   PIC X(80).
+             01 DatTable.
+                02 DatEntry OCCURS 2000 TIMES
+                      INDEXED BY DatIdx.
+                   03 DatIDNum   PIC 9(5).
+                   03 DatFirst   PIC X(15).
+                   03 DatLast    PIC X(15).
+                   03 DatFound   PIC X VALUE 'N'.
+             01 DatTableCount PIC 9(4) VALUE ZERO.
+       PROCEDURE DIVISION.
+          StartPara.
+             MOVE FUNCTION CURRENT-DATE(1:8) TO WSRunDate
+             OPEN OUTPUT ReportFile
+             PERFORM LoadImportTable
+             PERFORM CompareCustomerFile
+             PERFORM ReportMissingFromCust
+             MOVE SPACE TO LineBuffer
+             STRING "Customer.dat records read : " DELIMITED BY SIZE
+                DatTableCount DELIMITED BY SIZE
+                INTO LineBuffer
+             END-STRING
+             WRITE ReportLine FROM LineBuffer
+             MOVE SPACE TO LineBuffer
+             STRING "In CustomerFile, not in Customer.dat: "
+                DELIMITED BY SIZE
+                MissingFromDat DELIMITED BY SIZE
+                INTO LineBuffer
+             END-STRING
+             WRITE ReportLine FROM LineBuffer
+             MOVE SPACE TO LineBuffer
+             STRING "In Customer.dat, not in CustomerFile: "
+                DELIMITED BY SIZE
+                MissingFromCust DELIMITED BY SIZE
+                INTO LineBuffer
+             END-STRING
+             WRITE ReportLine FROM LineBuffer
+             DISPLAY "Reconciliation complete - see Reconcile.txt"
+             CLOSE ReportFile
+             STOP RUN.
+
+          LoadImportTable.
+             OPEN INPUT ImportFile
+             PERFORM UNTIL ImportEOF = 'Y'
+                READ ImportFile
+                   AT END MOVE 'Y' TO ImportEOF
+                   NOT AT END
+                      IF DatTableCount >= 2000
+                         DISPLAY "Customer.dat has more than 2000 "
+                            "records - extra records ignored"
+                         MOVE 'Y' TO ImportEOF
+                      ELSE
+                         ADD 1 TO DatTableCount
+                         MOVE ImpIDNum TO DatIDNum(DatTableCount)
+                         MOVE ImpFirstName TO DatFirst(DatTableCount)
+                         MOVE ImpLastName TO DatLast(DatTableCount)
+                         MOVE 'N' TO DatFound(DatTableCount)
+                      END-IF
+                END-READ
+             END-PERFORM
+             CLOSE ImportFile.
+
+          CompareCustomerFile.
+             MOVE SPACE TO LineBuffer
+             STRING "Reconciliation Report      Date: "
+                DELIMITED BY SIZE
+                WSRunDate DELIMITED BY SIZE
+                INTO LineBuffer
+             END-STRING
+             WRITE ReportLine FROM LineBuffer
+             OPEN INPUT CustomerFile
+             MOVE LOW-VALUES TO IDNum
+             START CustomerFile KEY IS GREATER THAN IDNum
+                INVALID KEY MOVE 'Y' TO CustEOF
+             PERFORM UNTIL CustEOF = 'Y'
+                READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO CustEOF
+                   NOT AT END
+                      PERFORM FindInImportTable
+                      IF CustKeyStat = 'N' AND CustActive
+                         ADD 1 TO MissingFromDat
+                         MOVE SPACE TO LineBuffer
+                         STRING "Missing from Customer.dat: ID "
+                            DELIMITED BY SIZE
+                            IDNum DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            FirstName DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            LastName DELIMITED BY SIZE
+                            INTO LineBuffer
+                         END-STRING
+                         WRITE ReportLine FROM LineBuffer
+                      END-IF
+                END-READ
+             END-PERFORM
+             CLOSE CustomerFile.
+
+          FindInImportTable.
+             MOVE 'N' TO CustKeyStat
+             PERFORM VARYING WSSub FROM 1 BY 1
+                UNTIL WSSub > DatTableCount
+                IF DatIDNum(WSSub) = IDNum
+                   MOVE 'Y' TO CustKeyStat
+                   MOVE 'Y' TO DatFound(WSSub)
+                   MOVE DatTableCount TO WSSub
+                END-IF
+             END-PERFORM.
+
+          ReportMissingFromCust.
+             PERFORM VARYING WSSub FROM 1 BY 1
+                UNTIL WSSub > DatTableCount
+                IF DatFound(WSSub) = 'N'
+                   ADD 1 TO MissingFromCust
+                   MOVE SPACE TO LineBuffer
+                   STRING "Missing from CustomerFile: ID "
+                      DELIMITED BY SIZE
+                      DatIDNum(WSSub) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      DatFirst(WSSub) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      DatLast(WSSub) DELIMITED BY SIZE
+                      INTO LineBuffer
+                   END-STRING
+                   WRITE ReportLine FROM LineBuffer
+                END-IF
+             END-PERFORM.
