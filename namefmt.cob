@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+          PROGRAM-ID. NAMEFMT.
+          AUTHOR. Brownies.
+          DATE-WRITTEN. February 18th, 2021.
+      * Modification History
+      *   2021-02-18 Brownies - pulled the First/Middle/Last STRING
+      *              logic out of strings.cob so application.cob's
+      *              customer display and roster report build the
+      *              same single, normally-spaced full name instead
+      *              of each place concatenating it by hand.
+      *   2021-02-20 Brownies - switched the built name to
+      *              "Last, First Middle" order to match how the
+      *              customer file is keyed and sorted.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+          WORKING-STORAGE SECTION.
+             01 WSMiddle PIC X(15).
+          LINKAGE SECTION.
+             01 LFirst    PIC X(15).
+             01 LMiddle   PIC X(15).
+             01 LLast     PIC X(15).
+             01 LFullName PIC X(47).
+       PROCEDURE DIVISION USING LFirst, LMiddle, LLast, LFullName.
+          MOVE SPACE TO LFullName
+          MOVE FUNCTION TRIM(LMiddle) TO WSMiddle
+          IF WSMiddle = SPACE
+             STRING FUNCTION TRIM(LLast) DELIMITED BY SIZE
+                ", " DELIMITED BY SIZE
+                FUNCTION TRIM(LFirst) DELIMITED BY SIZE
+                INTO LFullName
+             END-STRING
+          ELSE
+             STRING FUNCTION TRIM(LLast) DELIMITED BY SIZE
+                ", " DELIMITED BY SIZE
+                FUNCTION TRIM(LFirst) DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                FUNCTION TRIM(WSMiddle) DELIMITED BY SIZE
+                INTO LFullName
+             END-STRING
+          END-IF.
+       EXIT PROGRAM.
