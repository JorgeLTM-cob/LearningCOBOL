@@ -2,17 +2,164 @@
           PROGRAM-ID. round.
           AUTHOR. Brownies.
           DATE-WRITTEN. December 30th, 2020.
+      * Modification History
+      *   2021-02-14 Brownies - look TaxRate up from a state tax
+      *              table instead of one hardcoded rate; accept a
+      *              full multi-line-item invoice with a subtotal/
+      *              tax/total breakdown; let the operator pick the
+      *              rounding mode applied to the tax math; log each
+      *              calculation to a transaction file; route the
+      *              line-total and invoice-total math through the
+      *              shared GETSUM subprogram; display and log the
+      *              money amounts through the shared REPTFMTS
+      *              Dollar picture.
+      *   2021-02-21 Brownies - widened TransactionLine to fit the
+      *              log line's fixed 103-byte STRING length (it was
+      *              truncating InvoiceTotal); dropped the unused
+      *              Price/FullPrice fields left over from the
+      *              single-item design.
        ENVIRONMENT DIVISION.
           CONFIGURATION SECTION.
+          INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                SELECT OPTIONAL TransactionFile
+                   ASSIGN TO "roundtrans.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL.
        DATA DIVISION.
           FILE SECTION.
+             FD TransactionFile.
+                01 TransactionLine PIC X(120).
           WORKING-STORAGE SECTION.
-             01 Price PIC 9(4)V99.
              01 TaxRate PIC V999 VALUE .075.
-             01 FullPrice PIC 9(4)V99.
+             01 TaxStateTable PIC X(25) VALUE
+                   "CA073NY089TX063WA065OR000".
+             01 TaxStateList REDEFINES TaxStateTable.
+                02 TaxStateEntry OCCURS 5 TIMES
+                      INDEXED BY TaxIdx.
+                   03 TaxStateCode PIC X(2).
+                   03 TaxStateRate PIC V999.
+             01 StateCode PIC X(2).
+             01 TaxFound  PIC X VALUE 'N'.
+             01 Quantity    PIC 9(3).
+             01 ItemPrice   PIC 9(4)V99.
+             01 LineTotal   PIC 9(6)V99.
+             01 Subtotal    PIC 9(6)V99 VALUE ZERO.
+             01 TaxAmount   PIC 9(6)V99.
+             01 InvoiceTotal PIC 9(6)V99.
+             01 MoreItems   PIC X VALUE 'Y'.
+             01 RoundChoice PIC 9 VALUE 1.
+             01 TimeStamp   PIC X(21).
+             01 GSOperand1  PIC S9(7)V99.
+             01 GSOperand2  PIC S9(7)V99.
+             01 GSResult    PIC S9(7)V99.
+             01 GSStatus    PIC X(1).
+             01 LogSubtotal     PIC X(13).
+             01 LogTaxAmount    PIC X(13).
+             01 LogInvoiceTotal PIC X(13).
+             COPY REPTFMTS.
        PROCEDURE DIVISION.
-          DISPLAY "Enter the Price : " WITH NO ADVANCING.
-          ACCEPT Price.
-          COMPUTE FullPrice ROUNDED = Price + (Price * TaxRate)
-          DISPLAY "Price + Tax : " FullPrice.
+          MainLine.
+             DISPLAY "Enter the customer state (CA/NY/TX/WA/OR): "
+                WITH NO ADVANCING.
+             ACCEPT StateCode.
+             PERFORM LookupTaxRate.
+             DISPLAY "Choose rounding mode:"
+             DISPLAY "  1 - Nearest away from zero (standard)"
+             DISPLAY "  2 - Nearest even (banker's rounding)"
+             DISPLAY "  3 - Truncation"
+             DISPLAY "Selection: " WITH NO ADVANCING.
+             ACCEPT RoundChoice.
+             MOVE ZERO TO Subtotal.
+             MOVE 'Y' TO MoreItems.
+             PERFORM AcceptLineItem WITH TEST AFTER
+                UNTIL MoreItems NOT = 'Y'.
+             PERFORM ComputeInvoiceTax.
+             MOVE Subtotal TO Dollar.
+             DISPLAY "Subtotal   : " Dollar.
+             MOVE TaxAmount TO Dollar.
+             DISPLAY "Tax        : " Dollar.
+             MOVE InvoiceTotal TO Dollar.
+             DISPLAY "Total      : " Dollar.
+             PERFORM LogTransaction.
           STOP RUN.
+
+          LookupTaxRate.
+             MOVE 'N' TO TaxFound
+             PERFORM FindTaxState VARYING TaxIdx FROM 1 BY 1
+                UNTIL TaxIdx > 5 OR TaxFound = 'Y'
+             IF TaxFound NOT = 'Y'
+                DISPLAY "No tax entry for " StateCode
+                   " - using default rate"
+                MOVE .075 TO TaxRate
+             END-IF.
+
+          FindTaxState.
+             IF TaxStateCode(TaxIdx) = StateCode
+                MOVE TaxStateRate(TaxIdx) TO TaxRate
+                MOVE 'Y' TO TaxFound
+             END-IF.
+
+          AcceptLineItem.
+             DISPLAY "Enter quantity (0 to finish): " WITH NO ADVANCING.
+             ACCEPT Quantity.
+             IF Quantity = ZERO
+                MOVE 'N' TO MoreItems
+             ELSE
+                DISPLAY "Enter unit price : " WITH NO ADVANCING
+                ACCEPT ItemPrice
+                MOVE Quantity TO GSOperand1
+                MOVE ItemPrice TO GSOperand2
+                CALL "GETSUM" USING GSOperand1, GSOperand2, "M",
+                   GSResult, GSStatus
+                MOVE GSResult TO LineTotal
+                ADD LineTotal TO Subtotal
+                DISPLAY "Line total : " LineTotal
+                DISPLAY "Another item? (Y/N): " WITH NO ADVANCING
+                ACCEPT MoreItems
+             END-IF.
+
+          ComputeInvoiceTax.
+             EVALUATE RoundChoice
+                WHEN 2
+                   COMPUTE TaxAmount ROUNDED MODE IS NEAREST-EVEN
+                      = Subtotal * TaxRate
+                WHEN 3
+                   COMPUTE TaxAmount ROUNDED MODE IS TRUNCATION
+                      = Subtotal * TaxRate
+                WHEN OTHER
+                   COMPUTE TaxAmount
+                      ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                      = Subtotal * TaxRate
+             END-EVALUATE
+             MOVE Subtotal TO GSOperand1
+             MOVE TaxAmount TO GSOperand2
+             CALL "GETSUM" USING GSOperand1, GSOperand2, "A",
+                GSResult, GSStatus
+             MOVE GSResult TO InvoiceTotal.
+
+          LogTransaction.
+             MOVE FUNCTION CURRENT-DATE TO TimeStamp
+             OPEN EXTEND TransactionFile
+             MOVE SPACE TO TransactionLine
+             MOVE Subtotal TO Dollar
+             MOVE FUNCTION TRIM(Dollar) TO LogSubtotal
+             MOVE TaxAmount TO Dollar
+             MOVE FUNCTION TRIM(Dollar) TO LogTaxAmount
+             MOVE InvoiceTotal TO Dollar
+             MOVE FUNCTION TRIM(Dollar) TO LogInvoiceTotal
+             STRING TimeStamp DELIMITED BY SIZE
+                " State=" DELIMITED BY SIZE
+                StateCode DELIMITED BY SIZE
+                " Subtotal=" DELIMITED BY SIZE
+                LogSubtotal DELIMITED BY SIZE
+                " TaxRate=" DELIMITED BY SIZE
+                TaxRate DELIMITED BY SIZE
+                " Tax=" DELIMITED BY SIZE
+                LogTaxAmount DELIMITED BY SIZE
+                " Total=" DELIMITED BY SIZE
+                LogInvoiceTotal DELIMITED BY SIZE
+                INTO TransactionLine
+             END-STRING
+             WRITE TransactionLine
+             CLOSE TransactionFile.
