@@ -2,26 +2,43 @@
           PROGRAM-ID. performing.
           AUTHOR. Brownies.
           DATE-WRITTEN. December 27th, 2020.
+      * Modification History
+      *   2021-02-19 Brownies - turned the SubOne/SubTwo/SubThree/
+      *              SubFour nesting demo into a named control-break
+      *              skeleton (header, detail, minor/major break,
+      *              final totals) to use as the starting point for
+      *              future report-writer programs.
        ENVIRONMENT DIVISION.
           CONFIGURATION SECTION.
        DATA DIVISION.
           FILE SECTION.
           WORKING-STORAGE SECTION.
        PROCEDURE DIVISION.
-          SubOne.
-             DISPLAY "In Paragraph 1"
-             PERFORM SubTwo
-             DISPLAY "Returned to Paragraph 1"
-             PERFORM SubFour 2 TIMES.
+          MainLine.
+             PERFORM PrintHeader
+             PERFORM ProcessDetail
+             DISPLAY "Returned to MainLine after detail processing"
+             PERFORM PrintTotals.
              STOP RUN.
 
-          SubThree.
-             DISPLAY "In Paragraph 3".
+          PrintHeader.
+             DISPLAY "In PrintHeader - print the report title and "
+                "column headings here.".
 
-          SubTwo.
-             DISPLAY "In Paragraph 2"
-             PERFORM SubThree
-             DISPLAY "Returned to Paragraph 2".
+          ProcessDetail.
+             DISPLAY "In ProcessDetail - print one detail line here"
+             PERFORM MinorBreak
+             DISPLAY "Returned to ProcessDetail after minor break".
 
-          SubFour.
-             DISPLAY "Repeat Again". 
+          MinorBreak.
+             DISPLAY "In MinorBreak - print a subtotal line when the "
+                "minor key changes."
+             PERFORM MajorBreak.
+
+          MajorBreak.
+             DISPLAY "In MajorBreak - print a group total line when "
+                "the major key changes.".
+
+          PrintTotals.
+             DISPLAY "In PrintTotals - print the final report "
+                "totals here.".
