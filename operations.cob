@@ -1,82 +1,236 @@
-       IDENTIFICATION DIVISION.
-         PROGRAM-ID. operations.
-         AUTHOR. Brownies.
-         DATE-WRITTEN. December 24th 2020.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-          FILE SECTION.
-          WORKING-STORAGE SECTION.
-             01 SampleData  PIC X(10) VALUE "Stuff".
-             01 JustLetters PIC   AAA VALUE   "ABC".
-             01 JustNums    PIC  9(4) VALUE    1234.
-             01 SignedInt   PIC S9(4) VALUE   -1234.
-             01 PayCheck    PIC 9(4)V99 VALUE ZERO.
-             01 Customer.
-                02 Ident   PIC 9(3).
-                02 CustName PIC X(20).
-                02 DateOfBirth.
-                   03 MOB PIC 99.
-                   03 DOB PIC 99.
-                   03 YOB PIC 9(4).
-             01 Num1 PIC 9 VALUE 5.
-             01 Num2 PIC 9 VALUE 4.
-             01 Num3 PIC 9 VALUE 3.
-             01 Ans PIC S99V99 VALUE 0.
-             01 Rem PIC 9V99.
-       PROCEDURE DIVISION.
-          DISPLAY SampleData.
-          MOVE "More Stuff" TO SampleData.
-          DISPLAY SampleData.
-          MOVE "123" TO SampleData.
-          DISPLAY SampleData.
-          MOVE 123 TO SampleData.
-          DISPLAY SampleData.
-          DISPLAY PayCheck.
-          MOVE "123Bob Smith           12211974" TO Customer.
-          DISPLAY CustName.
-          DISPLAY MOB "/" DOB "/" YOB.
-          MOVE ZERO TO SampleData.
-          DISPLAY SampleData.
-          MOVE SPACE TO SampleData.
-          DISPLAY SampleData.
-          MOVE HIGH-VALUE TO SampleData.
-          DISPLAY SampleData.
-          MOVE LOW-VALUE TO SampleData.
-          DISPLAY SampleData.
-          MOVE QUOTE TO SampleData.
-          DISPLAY SampleData.
-          MOVE ALL "2" TO SampleData.
-          DISPLAY SampleData.
-          DISPLAY Num1.
-          DISPLAY Num2.
-          DISPLAY Ans.
-          ADD Num1 TO Num2 GIVING Ans.
-          DISPLAY Ans.
-          SUBTRACT Num2 FROM Num1 GIVING Ans.
-          DISPLAY Ans.
-          MULTIPLY Num1 BY Num2 GIVING Ans.
-          DISPLAY Ans.
-          DIVIDE Num1 INTO Num2 GIVING Ans REMAINDER Rem.
-          DISPLAY Ans.
-          DISPLAY "Remainder " Rem.
-          ADD Num1, Num2 TO Num3 GIVING Ans.
-          DISPLAY Ans.
-          ADD Num1, Num2, Num3 GIVING Ans.
-          DISPLAY Ans.
-          COMPUTE Ans = Num1 + Num2.
-          DISPLAY Ans.
-          COMPUTE Ans = Num1 - Num2.
-          DISPLAY Ans.  
-          COMPUTE Ans = Num1 * Num2.
-          DISPLAY Ans.
-          COMPUTE Ans = Num1 / Num2.
-          DISPLAY Ans.
-          COMPUTE Ans = Num1 ** 2.
-          DISPLAY Ans.
-          COMPUTE Ans = (3 + 5) * 5.
-          DISPLAY Ans.
-          COMPUTE Ans = 3 + 5 * 5.
-          DISPLAY Ans.
-          COMPUTE Ans ROUNDED = 3.0 + 2.005.
-          DISPLAY Ans.
-       STOP RUN.
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. operations.
+         AUTHOR. Brownies.
+         DATE-WRITTEN. December 24th 2020.
+      * Modification History
+      *   2021-02-13 Brownies - derive a current age from DateOfBirth,
+      *              validate MOB/DOB/YOB before trusting a parsed
+      *              birthdate, build a real gross/net paycheck
+      *              calculation from PayCheck, guard the DIVIDE and
+      *              the Num1/Num2 COMPUTE against size error and
+      *              divide-by-zero, and route the ADD...GIVING demo
+      *              through the shared GETSUM subprogram.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+          FILE SECTION.
+          WORKING-STORAGE SECTION.
+             01 SampleData  PIC X(10) VALUE "Stuff".
+             01 JustLetters PIC   AAA VALUE   "ABC".
+             01 JustNums    PIC  9(4) VALUE    1234.
+             01 SignedInt   PIC S9(4) VALUE   -1234.
+             01 PayCheck    PIC 9(4)V99 VALUE ZERO.
+             01 Customer.
+                02 Ident   PIC 9(3).
+                02 CustName PIC X(20).
+                02 DateOfBirth.
+                   03 MOB PIC 99.
+                   03 DOB PIC 99.
+                   03 YOB PIC 9(4).
+             01 Num1 PIC 9 VALUE 5.
+             01 Num2 PIC 9 VALUE 4.
+             01 Num3 PIC 9 VALUE 3.
+             01 Ans PIC S99V99 VALUE 0.
+             01 Rem PIC 9V99.
+             01 BirthDateOK PIC X VALUE 'Y'.
+                88 BirthDateValid   VALUE 'Y'.
+                88 BirthDateInvalid VALUE 'N'.
+             01 DaysInMonthTable PIC X(24)
+                   VALUE "312931303130313130313031".
+             01 DaysInMonthList REDEFINES DaysInMonthTable.
+                02 DIM-Entry PIC 99 OCCURS 12 TIMES.
+             01 MaxDayInMonth PIC 99.
+             01 LeapFlag PIC X VALUE 'N'.
+                88 IsLeapYear VALUE 'Y'.
+             01 TodayDate  PIC 9(8).
+             01 TodayYear  PIC 9(4).
+             01 TodayMonth PIC 99.
+             01 TodayDay   PIC 99.
+             01 CurrentAge PIC 999.
+             01 HoursWorked  PIC 9(3)V99.
+             01 PayRate      PIC 9(3)V99.
+             01 GrossPay     PIC 9(5)V99.
+             01 DeductionRate PIC V999 VALUE .200.
+             01 NetPay       PIC 9(5)V99.
+             01 ArithError   PIC X.
+             01 GSOperand1 PIC S9(7)V99.
+             01 GSOperand2 PIC S9(7)V99.
+             01 GSResult   PIC S9(7)V99.
+             01 GSStatus   PIC X(1).
+       PROCEDURE DIVISION.
+          DISPLAY SampleData.
+          MOVE "More Stuff" TO SampleData.
+          DISPLAY SampleData.
+          MOVE "123" TO SampleData.
+          DISPLAY SampleData.
+          MOVE 123 TO SampleData.
+          DISPLAY SampleData.
+          DISPLAY PayCheck.
+          MOVE "123Bob Smith           12211974" TO Customer.
+          DISPLAY CustName.
+          DISPLAY MOB "/" DOB "/" YOB.
+          PERFORM ValidateBirthDate.
+          IF BirthDateValid
+             PERFORM ComputeAge
+             DISPLAY "Current age: " CurrentAge
+          ELSE
+             DISPLAY "Birthdate " MOB "/" DOB "/" YOB
+                " is not a valid calendar date"
+          END-IF.
+          PERFORM ComputePayCheck.
+          MOVE ZERO TO SampleData.
+          DISPLAY SampleData.
+          MOVE SPACE TO SampleData.
+          DISPLAY SampleData.
+          MOVE HIGH-VALUE TO SampleData.
+          DISPLAY SampleData.
+          MOVE LOW-VALUE TO SampleData.
+          DISPLAY SampleData.
+          MOVE QUOTE TO SampleData.
+          DISPLAY SampleData.
+          MOVE ALL "2" TO SampleData.
+          DISPLAY SampleData.
+          DISPLAY Num1.
+          DISPLAY Num2.
+          DISPLAY Ans.
+          MOVE Num1 TO GSOperand1.
+          MOVE Num2 TO GSOperand2.
+          CALL "GETSUM" USING GSOperand1, GSOperand2, "A",
+             GSResult, GSStatus.
+          MOVE GSResult TO Ans.
+          DISPLAY Ans.
+          MOVE Num1 TO GSOperand1.
+          MOVE Num2 TO GSOperand2.
+          CALL "GETSUM" USING GSOperand1, GSOperand2, "S",
+             GSResult, GSStatus.
+          MOVE GSResult TO Ans.
+          DISPLAY Ans.
+          MOVE Num1 TO GSOperand1.
+          MOVE Num2 TO GSOperand2.
+          CALL "GETSUM" USING GSOperand1, GSOperand2, "M",
+             GSResult, GSStatus.
+          MOVE GSResult TO Ans.
+          DISPLAY Ans.
+          PERFORM DivideNum1IntoNum2.
+          DISPLAY Ans.
+          DISPLAY "Remainder " Rem.
+          ADD Num1, Num2 TO Num3 GIVING Ans.
+          DISPLAY Ans.
+          ADD Num1, Num2, Num3 GIVING Ans.
+          DISPLAY Ans.
+          MOVE Num1 TO GSOperand1.
+          MOVE Num2 TO GSOperand2.
+          CALL "GETSUM" USING GSOperand1, GSOperand2, "A",
+             GSResult, GSStatus.
+          MOVE GSResult TO Ans.
+          DISPLAY Ans.
+          MOVE Num1 TO GSOperand1.
+          MOVE Num2 TO GSOperand2.
+          CALL "GETSUM" USING GSOperand1, GSOperand2, "S",
+             GSResult, GSStatus.
+          MOVE GSResult TO Ans.
+          DISPLAY Ans.
+          MOVE Num1 TO GSOperand1.
+          MOVE Num2 TO GSOperand2.
+          CALL "GETSUM" USING GSOperand1, GSOperand2, "M",
+             GSResult, GSStatus.
+          MOVE GSResult TO Ans.
+          DISPLAY Ans.
+          PERFORM ComputeNum1DivNum2.
+          DISPLAY Ans.
+          COMPUTE Ans = Num1 ** 2.
+          DISPLAY Ans.
+          COMPUTE Ans = (3 + 5) * 5.
+          DISPLAY Ans.
+          COMPUTE Ans = 3 + 5 * 5.
+          DISPLAY Ans.
+          COMPUTE Ans ROUNDED = 3.0 + 2.005.
+          DISPLAY Ans.
+       STOP RUN.
+
+       ValidateBirthDate.
+          MOVE 'Y' TO BirthDateOK
+          IF MOB < 1 OR MOB > 12
+             MOVE 'N' TO BirthDateOK
+          ELSE
+             IF FUNCTION MOD(YOB, 4) = 0
+                AND (FUNCTION MOD(YOB, 100) NOT = 0
+                     OR FUNCTION MOD(YOB, 400) = 0)
+                MOVE 'Y' TO LeapFlag
+             ELSE
+                MOVE 'N' TO LeapFlag
+             END-IF
+             MOVE DIM-Entry(MOB) TO MaxDayInMonth
+             IF MOB = 2 AND NOT IsLeapYear
+                MOVE 28 TO MaxDayInMonth
+             END-IF
+             IF DOB < 1 OR DOB > MaxDayInMonth
+                MOVE 'N' TO BirthDateOK
+             END-IF
+          END-IF.
+
+       ComputeAge.
+          MOVE FUNCTION CURRENT-DATE(1:8) TO TodayDate
+          MOVE TodayDate(1:4) TO TodayYear
+          MOVE TodayDate(5:2) TO TodayMonth
+          MOVE TodayDate(7:2) TO TodayDay
+          COMPUTE CurrentAge = TodayYear - YOB
+          IF (TodayMonth < MOB)
+             OR (TodayMonth = MOB AND TodayDay < DOB)
+             SUBTRACT 1 FROM CurrentAge
+          END-IF.
+
+       ComputePayCheck.
+          DISPLAY "Enter hours worked: " WITH NO ADVANCING
+          ACCEPT HoursWorked
+          DISPLAY "Enter hourly pay rate: " WITH NO ADVANCING
+          ACCEPT PayRate
+          MOVE 'N' TO ArithError
+          COMPUTE GrossPay ROUNDED = HoursWorked * PayRate
+             ON SIZE ERROR
+                MOVE 'Y' TO ArithError
+          END-COMPUTE
+          IF ArithError = 'Y'
+             DISPLAY "Gross pay calculation overflowed"
+             MOVE ZERO TO GrossPay
+             MOVE ZERO TO NetPay
+          ELSE
+             COMPUTE NetPay ROUNDED =
+                GrossPay - (GrossPay * DeductionRate)
+                ON SIZE ERROR
+                   MOVE 'Y' TO ArithError
+             END-COMPUTE
+          END-IF
+          MOVE NetPay TO PayCheck
+          DISPLAY "Gross pay: " GrossPay "   Net pay: " NetPay.
+
+       DivideNum1IntoNum2.
+          MOVE 'N' TO ArithError
+          IF Num1 = ZERO
+             DISPLAY "Cannot divide - Num1 is zero"
+             MOVE ZERO TO Ans
+             MOVE ZERO TO Rem
+          ELSE
+             DIVIDE Num1 INTO Num2 GIVING Ans REMAINDER Rem
+                ON SIZE ERROR
+                   DISPLAY "Divide Num1 INTO Num2 overflowed"
+                   MOVE ZERO TO Ans
+                   MOVE ZERO TO Rem
+             END-DIVIDE
+          END-IF.
+
+       ComputeNum1DivNum2.
+          IF Num2 = ZERO
+             DISPLAY "Cannot divide - Num2 is zero"
+             MOVE ZERO TO Ans
+          ELSE
+             MOVE Num1 TO GSOperand1
+             MOVE Num2 TO GSOperand2
+             CALL "GETSUM" USING GSOperand1, GSOperand2, "D",
+                GSResult, GSStatus
+             IF GSStatus NOT = '0'
+                DISPLAY "Num1 / Num2 overflowed"
+                MOVE ZERO TO Ans
+             ELSE
+                MOVE GSResult TO Ans
+             END-IF
+          END-IF.
