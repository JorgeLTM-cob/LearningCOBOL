@@ -1,33 +1,64 @@
-       IDENTIFICATION DIVISION.
-          PROGRAM-ID. readisplay.
-          AUTHOR. Brownies.
-          DATE-WRITTEN. December 23rd 2020.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-          FILE SECTION.
-          WORKING-STORAGE SECTION.
-          01 UserName PIC X(30) VALUE "You".
-          01 Num1     PIC 9 VALUE ZEROS.
-          01 Num2     PIC 9 VALUE ZEROS.
-          01 Total     PIC 99 VALUE 0.
-          01 SSNum.
-             02 SSArea   PIC 999.
-             02 SSGroup  PIC 99.
-             02 SSSerial PIC 9999.
-          01 PIValue CONSTANT AS 3.14.
-       PROCEDURE DIVISION.
-           DISPLAY "What is your name?" WITH NO ADVANCING.
-           ACCEPT UserName
-           DISPLAY "Hello " UserName.
-           MOVE ZERO TO UserName
-           DISPLAY UserName
-           DISPLAY "Enter 2 values to sum"
-           ACCEPT Num1.
-           ACCEPT Num2.
-           COMPUTE Total = Num1 + Num2
-           DISPLAY Num1 "+" Num2 "=" Total
-           DISPLAY "Enter your Social Security Number".
-           ACCEPT SSNum
-           DISPLAY "Area:" SSArea
-           
-       STOP RUN.
+       IDENTIFICATION DIVISION.
+          PROGRAM-ID. readisplay.
+          AUTHOR. Brownies.
+          DATE-WRITTEN. December 23rd 2020.
+      * Modification History
+      *   2021-02-17 Brownies - reject Social Security numbers with
+      *              an invalid area (000, 666, 900-999) instead of
+      *              accepting whatever was typed; turn the one-shot
+      *              sum of two numbers into a running-total till
+      *              that keeps accumulating until the operator is
+      *              done.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+          FILE SECTION.
+          WORKING-STORAGE SECTION.
+          01 UserName PIC X(30) VALUE "You".
+          01 Num1     PIC 9 VALUE ZEROS.
+          01 Num2     PIC 9 VALUE ZEROS.
+          01 Total     PIC 99 VALUE 0.
+          01 GrandTotal PIC 9(5) VALUE ZERO.
+          01 MoreEntries PIC X VALUE 'Y'.
+          01 SSNum.
+             02 SSArea   PIC 999.
+             02 SSGroup  PIC 99.
+             02 SSSerial PIC 9999.
+          01 SSNumOK PIC X VALUE 'N'.
+          01 PIValue CONSTANT AS 3.14.
+       PROCEDURE DIVISION.
+           DISPLAY "What is your name?" WITH NO ADVANCING.
+           ACCEPT UserName
+           DISPLAY "Hello " UserName.
+           MOVE ZERO TO UserName
+           DISPLAY UserName
+           MOVE ZERO TO GrandTotal
+           MOVE 'Y' TO MoreEntries
+           PERFORM AcceptAndSum WITH TEST AFTER
+              UNTIL MoreEntries NOT = 'Y'
+           DISPLAY "Grand Total: " GrandTotal
+           PERFORM AcceptSSN
+           DISPLAY "Area:" SSArea
+       STOP RUN.
+
+           AcceptAndSum.
+              DISPLAY "Enter 2 values to sum"
+              ACCEPT Num1.
+              ACCEPT Num2.
+              COMPUTE Total = Num1 + Num2
+              DISPLAY Num1 "+" Num2 "=" Total
+              ADD Total TO GrandTotal
+              DISPLAY "Running total: " GrandTotal
+              DISPLAY "Another entry? (Y/N): " WITH NO ADVANCING
+              ACCEPT MoreEntries.
+
+           AcceptSSN.
+              MOVE 'N' TO SSNumOK
+              PERFORM UNTIL SSNumOK = 'Y'
+                 DISPLAY "Enter your Social Security Number"
+                 ACCEPT SSNum
+                 IF SSArea = ZERO OR SSArea = 666 OR SSArea >= 900
+                    DISPLAY "Invalid SSN area number - re-enter"
+                 ELSE
+                    MOVE 'Y' TO SSNumOK
+                 END-IF
+              END-PERFORM.
