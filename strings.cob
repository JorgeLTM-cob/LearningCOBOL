@@ -2,6 +2,14 @@
           PROGRAM-ID. strings.
           AUTHOR. Brownies.
           DATE-WRITTEN. December 30th, 2020.
+      * Modification History
+      *   2021-02-18 Brownies - moved the First/Middle/Last name
+      *              concatenation into the shared NAMEFMT subprogram
+      *              so application.cob's customer display and
+      *              roster report build names the same way this
+      *              program demonstrates; also let UNSTRING handle
+      *              a comma- or pipe-delimited field of unknown
+      *              length instead of just two fixed-size pieces.
        ENVIRONMENT DIVISION.
           CONFIGURATION SECTION.
        DATA DIVISION.
@@ -10,11 +18,12 @@
              01 SampStr   PIC X(18) VALUE 'eerie beef sneezed'.
              01 NumChars  PIC 99 VALUE 0.
              01 NumEs     PIC 99 VALUE 0.
-             01 FName     PIC X(6) VALUE 'Martin'.
-             01 MName     PIC X(11) VALUE 'Luther King'.
-             01 LName     PIC X(4) VALUE 'King'.
-             01 FLNAME    PIC X(11).
-             01 FMLName   PIC X(18).
+             01 FName     PIC X(15) VALUE 'Martin'.
+             01 MName     PIC X(15) VALUE 'Luther King'.
+             01 LName     PIC X(15) VALUE 'King'.
+             01 NoMName   PIC X(15) VALUE SPACE.
+             01 FLNAME    PIC X(47).
+             01 FMLName   PIC X(47).
              01 SStr1     PIC X(7) VALUE "The egg".
              01 SStr2     PIC X(9) VALUE "is #1 and".
              01 Dest      PIC X(33) VALUE "is the big chicken".
@@ -22,6 +31,13 @@
              01 SStr3     PIC X(3).
              01 SStr4     PIC X(3).
              01 Ind       PIC 9 VALUE ZERO.
+             01 DelimStr    PIC X(40) VALUE
+                   "Smith,John,Accounting,555-1212".
+             01 DelimFields.
+                02 DelimField OCCURS 6 TIMES PIC X(15).
+             01 DelimCount  PIC 9 VALUE 0.
+             01 PipeStr     PIC X(40) VALUE
+                   "Jones|Mary|Payroll|555-3434".
           PROCEDURE DIVISION.
            INSPECT SampStr TALLYING NumChars FOR CHARACTERS.
            DISPLAY "Number of Characters : " NumChars.
@@ -29,21 +45,15 @@
            DISPLAY "Number of Es : " NumEs.
            DISPLAY FUNCTION UPPER-CASE(SampStr).
            DISPLAY FUNCTION LOWER-CASE(SampStr).
-           STRING FName DELIMITED BY SIZE
-           SPACE
-           LName DELIMITED BY SIZE
-           INTO FLName.
+           CALL "NAMEFMT" USING FName, NoMName, LName, FLName.
            DISPLAY FLName.
 
-           STRING FLName DELIMITED BY SPACE
-           SPACE 
-           MName DELIMITED BY SIZE
-           SPACE
-           LName DELIMITED BY SIZE
-           INTO FMLName
-           ON OVERFLOW DISPLAY 'Overflowed'.
+           CALL "NAMEFMT" USING FName, MName, LName, FMLName.
            DISPLAY FMLName.
 
+           PERFORM ParseDelimited.
+           PERFORM ParsePipeDelimited.
+
            STRING SStr1 DELIMITED BY SIZE
            SPACE
            SStr2 DELIMITED BY  "#"
@@ -79,5 +89,32 @@
            DISPLAY Dest ' 1'.
              STOP RUN.
 
+           ParseDelimited.
+              MOVE SPACES TO DelimFields
+              MOVE ZERO TO DelimCount
+              UNSTRING DelimStr DELIMITED BY ","
+                 INTO DelimField(1), DelimField(2), DelimField(3),
+                      DelimField(4), DelimField(5), DelimField(6)
+                 TALLYING IN DelimCount
+              END-UNSTRING
+              DISPLAY "Comma fields found: " DelimCount
+              PERFORM ShowDelimFields VARYING Ind FROM 1 BY 1
+                 UNTIL Ind > DelimCount.
+
+           ParsePipeDelimited.
+              MOVE SPACES TO DelimFields
+              MOVE ZERO TO DelimCount
+              UNSTRING PipeStr DELIMITED BY "|"
+                 INTO DelimField(1), DelimField(2), DelimField(3),
+                      DelimField(4), DelimField(5), DelimField(6)
+                 TALLYING IN DelimCount
+              END-UNSTRING
+              DISPLAY "Pipe fields found: " DelimCount
+              PERFORM ShowDelimFields VARYING Ind FROM 1 BY 1
+                 UNTIL Ind > DelimCount.
+
+           ShowDelimFields.
+              DISPLAY "  Field " Ind ": "
+                 FUNCTION TRIM(DelimField(Ind)).
 
 
