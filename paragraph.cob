@@ -2,6 +2,13 @@
           PROGRAM-ID. Paragraph.
           AUTHOR. Brownies.
           DATE-WRITTEN December 30th, 2020.
+      * Modification History
+      *   2021-02-19 Brownies - replaced the WITH TEST AFTER loop's
+      *              GO TO into the next paragraph with a plain
+      *              sequence of PERFORM loops in one driver
+      *              paragraph; this is the pattern a nightly batch
+      *              job reading customer transaction records should
+      *              follow instead of falling through with GO TO.
        ENVIRONMENT DIVISION.
           CONFIGURATION SECTION.
        DATA DIVISION.
@@ -9,16 +16,14 @@
           WORKING-STORAGE SECTION.
              01 Ind PIC 9(1) VALUE 1.
        PROCEDURE DIVISION.
-          PERFORM OutputData WITH TEST AFTER UNTIL Ind > 5
-             GO TO ForLoop.
+          MainLine.
+             PERFORM OutputData WITH TEST AFTER UNTIL Ind > 5
+             PERFORM OutputData2 VARYING Ind FROM 1 BY 1 UNTIL Ind > 5
+             STOP RUN.
 
           OutputData.
              DISPLAY Ind.
              ADD 1 TO Ind.
 
-          ForLoop.
-             PERFORM OutputData2 VARYING Ind FROM 1 BY 1 UNTIL Ind > 5
-             STOP RUN.
-
           OutputData2.
            DISPLAY Ind.
