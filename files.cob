@@ -5,7 +5,7 @@
        ENVIRONMENT DIVISION.
           INPUT-OUTPUT SECTION.
              FILE-CONTROL.
-                SELECT CustomerFile ASSIGN TO "Customer.dat"
+                SELECT OPTIONAL CustomerFile ASSIGN TO "Customer.dat"
                    ORGANIZATION IS LINE SEQUENTIAL
                    ACCESS IS SEQUENTIAL.
       *    CONFIGURATION SECTION.
@@ -17,19 +17,52 @@
                       02 CustName.
                          03 FirstName PIC X(15).
                          03 LastName  PIC X(15).
+                      02 StreetAddr PIC X(20).
+                      02 City    PIC X(15).
+                      02 State   PIC X(2).
+                      02 Zip     PIC X(10).
+                      02 Phone   PIC X(12).
+                      02 Email   PIC X(30).
           WORKING-STORAGE SECTION.
              01 WSCustomer.
                 02 WSIDNum   PIC 9(5).
                 02 WSCustName.
                    03 WSFirstName PIC X(15).
                    03 WSLastName  PIC X(15).
+                02 WSAddress PIC X(20).
+                02 WSCity    PIC X(15).
+                02 WSState   PIC X(2).
+                02 WSZip     PIC X(10).
+                02 WSPhone   PIC X(12).
+                02 WSEmail   PIC X(30).
+             01 MoreRecords PIC X VALUE 'Y'.
           PROCEDURE DIVISION.
-             OPEN OUTPUT CustomerFile.
-                MOVE 00001 TO IDNum.
-                MOVE 'Doug' TO FirstName.
-                MOVE 'Thomas' TO LastName.
+             OPEN EXTEND CustomerFile.
+             PERFORM UNTIL MoreRecords = 'N'
+                DISPLAY "Enter Customer ID : " WITH NO ADVANCING
+                ACCEPT IDNum
+                DISPLAY "Enter First Name : " WITH NO ADVANCING
+                ACCEPT FirstName
+                DISPLAY "Enter Last Name : " WITH NO ADVANCING
+                ACCEPT LastName
+                DISPLAY "Enter StreetAddr : " WITH NO ADVANCING
+                ACCEPT StreetAddr
+                DISPLAY "Enter City : " WITH NO ADVANCING
+                ACCEPT City
+                DISPLAY "Enter State : " WITH NO ADVANCING
+                ACCEPT State
+                DISPLAY "Enter Zip : " WITH NO ADVANCING
+                ACCEPT Zip
+                DISPLAY "Enter Phone : " WITH NO ADVANCING
+                ACCEPT Phone
+                DISPLAY "Enter Email : " WITH NO ADVANCING
+                ACCEPT Email
                 WRITE CustomerData
-                END-WRITE.
+                END-WRITE
+                DISPLAY "Add Another Customer? (Y/N) : "
+                   WITH NO ADVANCING
+                ACCEPT MoreRecords
+             END-PERFORM.
              CLOSE CustomerFile.
 
 
