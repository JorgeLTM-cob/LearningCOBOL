@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+          PROGRAM-ID.   GETSUMTEST.
+          AUTHOR.      Brownies.
+          DATE-WRITTEN. February 12th, 2021.
+      * Modification History
+      *   2021-02-12 Brownies - new program: drives GETSUM against a
+      *              table of operand pairs read from a data file and
+      *              reports actual vs. expected LSum1, so a change to
+      *              GETSUM's COMPUTE has a real regression check.
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT TestFile ASSIGN TO "getsum_tests.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS IS SEQUENTIAL.
+       DATA DIVISION.
+          FILE SECTION.
+             FD TestFile.
+                01 TestRecord.
+                   02 TNum1   PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+                   02 TNum2   PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+                   02 TOpCode PIC X(1).
+                   02 TExpect PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+          WORKING-STORAGE SECTION.
+             01 TestEOF    PIC X VALUE 'N'.
+             01 WSActual   PIC S9(7)V99.
+             01 WSStatus   PIC X(1).
+             01 TestCount  PIC 9(3) VALUE ZERO.
+             01 PassCount  PIC 9(3) VALUE ZERO.
+             01 FailCount  PIC 9(3) VALUE ZERO.
+       PROCEDURE DIVISION.
+          StartPara.
+             OPEN INPUT TestFile
+             PERFORM RunOneTest WITH TEST AFTER UNTIL TestEOF = 'Y'
+             CLOSE TestFile
+             DISPLAY "Tests run: " TestCount
+                "   Passed: " PassCount
+                "   Failed: " FailCount
+          STOP RUN.
+
+          RunOneTest.
+             READ TestFile
+                AT END MOVE 'Y' TO TestEOF
+                NOT AT END
+                   ADD 1 TO TestCount
+                   CALL "GETSUM" USING TNum1, TNum2, TOpCode,
+                      WSActual, WSStatus
+                   IF WSActual = TExpect
+                      ADD 1 TO PassCount
+                      DISPLAY "Test " TestCount " PASS - "
+                         TNum1 " " TOpCode " " TNum2
+                         " = " WSActual
+                   ELSE
+                      ADD 1 TO FailCount
+                      DISPLAY "Test " TestCount " FAIL - "
+                         TNum1 " " TOpCode " " TNum2
+                         " expected " TExpect
+                         " got " WSActual
+                   END-IF
+             END-READ.
