@@ -1,11 +1,59 @@
        IDENTIFICATION DIVISION.
           PROGRAM-ID. GETSUM.
+          AUTHOR. Brownies.
+      * Modification History
+      *   2021-02-12 Brownies - added LOpCode so one CALL can add,
+      *              subtract, multiply or divide instead of a new
+      *              subprogram per operation; added ON SIZE ERROR /
+      *              divide-by-zero protection via LStatus; widened
+      *              the operands from PIC 9/99 to PIC S9(7)V99 so
+      *              this can serve as the shared arithmetic routine
+      *              for operations.cob and round.cob.
+      *   2021-02-20 Brownies - added ROUNDED to the multiply branch
+      *              to match the divide branch's rounding.
        DATA DIVISION.
           LINKAGE SECTION.
-             01 LNum1   PIC 9 VALUE 5.
-             01 LNum2   PIC 9 VALUE 4.
-             01 LSum1   PIC 99.
-       PROCEDURE DIVISION USING LNum1, LNum2, LSum1.
-          COMPUTE LSum1 = LNum1 + LNum2.
+             01 LNum1    PIC S9(7)V99.
+             01 LNum2    PIC S9(7)V99.
+             01 LOpCode  PIC X(1).
+                88 OpAdd      VALUE 'A'.
+                88 OpSubtract VALUE 'S'.
+                88 OpMultiply VALUE 'M'.
+                88 OpDivide   VALUE 'D'.
+             01 LSum1    PIC S9(7)V99.
+             01 LStatus  PIC X(1).
+                88 LStatusOK    VALUE '0'.
+                88 LStatusError VALUE '1'.
+       PROCEDURE DIVISION USING LNum1, LNum2, LOpCode, LSum1, LStatus.
+          MOVE '0' TO LStatus
+          MOVE ZERO TO LSum1
+          EVALUATE TRUE
+             WHEN OpAdd
+                COMPUTE LSum1 = LNum1 + LNum2
+                   ON SIZE ERROR
+                      MOVE '1' TO LStatus
+                END-COMPUTE
+             WHEN OpSubtract
+                COMPUTE LSum1 = LNum1 - LNum2
+                   ON SIZE ERROR
+                      MOVE '1' TO LStatus
+                END-COMPUTE
+             WHEN OpMultiply
+                COMPUTE LSum1 ROUNDED = LNum1 * LNum2
+                   ON SIZE ERROR
+                      MOVE '1' TO LStatus
+                END-COMPUTE
+             WHEN OpDivide
+                IF LNum2 = ZERO
+                   MOVE '1' TO LStatus
+                ELSE
+                   COMPUTE LSum1 ROUNDED = LNum1 / LNum2
+                      ON SIZE ERROR
+                         MOVE '1' TO LStatus
+                   END-COMPUTE
+                END-IF
+             WHEN OTHER
+                MOVE '1' TO LStatus
+          END-EVALUATE.
 
        EXIT PROGRAM.
