@@ -2,12 +2,30 @@
           PROGRAM-ID. files_2.
           AUTHOR. Brownies.
           DATE-WRITTEN. December 30th, 2020.
+          DATE-COMPILED.
+      * Modification History
+      *   2021-02-02 Brownies - reworked into the daily customer
+      *              roster report: page headers, line-count page
+      *              breaks, and an end-of-report trailer.
+      *   2021-02-09 Brownies - reject malformed records (non-numeric
+      *              IDNum after the read) to an exceptions report
+      *              instead of letting them flow into the roster.
        ENVIRONMENT DIVISION.
           INPUT-OUTPUT SECTION.
              FILE-CONTROL.
                 SELECT CustomerFile ASSIGN TO "Customer.dat"
                    ORGANIZATION IS LINE SEQUENTIAL
                    ACCESS IS SEQUENTIAL.
+                SELECT RosterFile ASSIGN TO "DailyRoster.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL.
+                SELECT SortedFile ASSIGN TO "SortedCustomer.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL.
+                SELECT SortWork ASSIGN TO "sortwk.tmp".
+                SELECT ExceptionFile ASSIGN TO "RosterExceptions.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL.
              DATA DIVISION.
              FILE SECTION.
                 FD CustomerFile.
@@ -16,25 +34,137 @@
                       02 CustName.
                          03 FirstName PIC X(15).
                          03 LastName  PIC X(15).
+                      02 StreetAddr PIC X(20).
+                      02 City    PIC X(15).
+                      02 State   PIC X(2).
+                      02 Zip     PIC X(10).
+                      02 Phone   PIC X(12).
+                      02 Email   PIC X(30).
+                FD RosterFile.
+                   01 RosterLine PIC X(80).
+                FD ExceptionFile.
+                   01 ExceptionLine PIC X(80).
+                FD SortedFile.
+                   01 SortedData.
+                      02 SortIDNum   PIC 9(5).
+                      02 SortCustName.
+                         03 SortFirstName PIC X(15).
+                         03 SortLastName  PIC X(15).
+                      02 SortStreetAddr PIC X(20).
+                      02 SortCity    PIC X(15).
+                      02 SortState   PIC X(2).
+                      02 SortZip     PIC X(10).
+                      02 SortPhone   PIC X(12).
+                      02 SortEmail   PIC X(30).
+                SD SortWork.
+                   01 SortWorkRec.
+                      02 SWIDNum   PIC 9(5).
+                      02 SWCustName.
+                         03 SWFirstName PIC X(15).
+                         03 SWLastName  PIC X(15).
+                      02 SWStreetAddr PIC X(20).
+                      02 SWCity    PIC X(15).
+                      02 SWState   PIC X(2).
+                      02 SWZip     PIC X(10).
+                      02 SWPhone   PIC X(12).
+                      02 SWEmail   PIC X(30).
           WORKING-STORAGE SECTION.
              01 WSCustomer.
                 02 WSIDNum   PIC 9(5).
                 02 WSCustName.
                    03 WSFirstName PIC X(15).
                    03 WSLastName  PIC X(15).
+                02 WSAddress PIC X(20).
+                02 WSCity    PIC X(15).
+                02 WSState   PIC X(2).
+                02 WSZip     PIC X(10).
+                02 WSPhone   PIC X(12).
+                02 WSEmail   PIC X(30).
              01 WSEOF PIC A(1).
+             01 WSRecCount PIC 9(5) VALUE ZERO.
+             01 WSPageNum PIC 9(3) VALUE ZERO.
+             01 WSLineCount PIC 9(3) VALUE ZERO.
+             01 WSLinesPerPage PIC 9(3) VALUE 20.
+             01 WSLineBuffer PIC X(80).
+             01 WSRunDate PIC X(8).
+             01 WSBadCount PIC 9(5) VALUE ZERO.
           PROCEDURE DIVISION.
-             OPEN INPUT CustomerFile.
-                PERFORM UNTIL WSEOF='Y'
-                   READ CustomerFile INTO WSCustomer
-                      AT END MOVE 'Y' TO WSEOF
-                      NOT AT END DISPLAY WSCustomer
-                   END-READ
-                END-PERFORM
-      
-      *          WRITE CustomerData
-      *          END-WRITE.
-             CLOSE CustomerFile.
-
+             MOVE FUNCTION CURRENT-DATE(1:8) TO WSRunDate
+             SORT SortWork ON ASCENDING KEY SWLastName
+                USING CustomerFile
+                GIVING SortedFile
+             OPEN INPUT SortedFile
+             OPEN OUTPUT RosterFile
+             OPEN OUTPUT ExceptionFile
+             MOVE 999 TO WSLineCount
+             PERFORM UNTIL WSEOF='Y'
+                READ SortedFile INTO WSCustomer
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END
+                      IF WSIDNum NOT NUMERIC
+                         MOVE SPACE TO WSLineBuffer
+                         STRING "BAD RECORD: ID=" DELIMITED BY SIZE
+                            WSIDNum DELIMITED BY SIZE
+                            " Name=" DELIMITED BY SIZE
+                            WSFirstName DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            WSLastName DELIMITED BY SIZE
+                            INTO WSLineBuffer
+                         END-STRING
+                         WRITE ExceptionLine FROM WSLineBuffer
+                         ADD 1 TO WSBadCount
+                      ELSE
+                         IF WSLineCount >= WSLinesPerPage
+                            PERFORM PrintHeader
+                         END-IF
+                         MOVE SPACE TO WSLineBuffer
+                         STRING WSIDNum DELIMITED BY SIZE
+                            "  " DELIMITED BY SIZE
+                            WSFirstName DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            WSLastName DELIMITED BY SIZE
+                            INTO WSLineBuffer
+                         END-STRING
+                         WRITE RosterLine FROM WSLineBuffer
+                         ADD 1 TO WSLineCount
+                         ADD 1 TO WSRecCount
+                      END-IF
+                END-READ
+             END-PERFORM
+             MOVE SPACE TO WSLineBuffer
+             STRING "END OF REPORT - " DELIMITED BY SIZE
+                WSRecCount DELIMITED BY SIZE
+                " customers" DELIMITED BY SIZE
+                INTO WSLineBuffer
+             END-STRING
+             WRITE RosterLine FROM WSLineBuffer
+             DISPLAY "Total valid records: " WSRecCount
+             DISPLAY "Exceptions written: " WSBadCount
+             CLOSE SortedFile
+             CLOSE RosterFile
+             CLOSE ExceptionFile.
 
           STOP RUN.
+
+          PrintHeader.
+             ADD 1 TO WSPageNum
+             IF WSPageNum > 1
+                MOVE SPACE TO WSLineBuffer
+                WRITE RosterLine FROM WSLineBuffer
+             END-IF
+             MOVE SPACE TO WSLineBuffer
+             STRING "Daily Customer Roster" DELIMITED BY SIZE
+                "     Date: " DELIMITED BY SIZE
+                WSRunDate DELIMITED BY SIZE
+                "     Page: " DELIMITED BY SIZE
+                WSPageNum DELIMITED BY SIZE
+                INTO WSLineBuffer
+             END-STRING
+             WRITE RosterLine FROM WSLineBuffer
+             MOVE SPACE TO WSLineBuffer
+             STRING "ID" DELIMITED BY SIZE
+                "       FirstName      LastName" DELIMITED BY SIZE
+                INTO WSLineBuffer
+             END-STRING
+             WRITE RosterLine FROM WSLineBuffer
+             MOVE ZERO TO WSLineCount.
