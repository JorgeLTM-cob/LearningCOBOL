@@ -7,8 +7,21 @@
           FILE-CONTROL.
              SELECT CustomerFile ASSIGN TO "customer.txt"
                 ORGANIZATION IS INDEXED
-                ACCESS MODE IS RANDOM
-                RECORD KEY IS IDNum.
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS IDNum
+                ALTERNATE RECORD KEY IS LastName WITH DUPLICATES.
+             SELECT OPTIONAL AuditFile ASSIGN TO "audit.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS IS SEQUENTIAL.
+             SELECT ImportFile ASSIGN TO "Customer.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS IS SEQUENTIAL.
+             SELECT PrintFile ASSIGN TO "roster.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS IS SEQUENTIAL.
+             SELECT OPTIONAL RejectFile ASSIGN TO "rejects.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS IS SEQUENTIAL.
        DATA DIVISION.
           FILE SECTION.
              FD CustomerFile.
@@ -16,19 +29,80 @@
                    02 IDNum PIC 9(5).
                    02 FirstName PIC X(15).
                    02 LastName  PIC X(15).
+                   02 StreetAddr   PIC X(20).
+                   02 City      PIC X(15).
+                   02 State     PIC X(2).
+                   02 Zip       PIC X(10).
+                   02 Phone     PIC X(12).
+                   02 Email     PIC X(30).
+                   02 RecStatus    PIC X(1).
+                      88 CustActive   VALUE 'A'.
+                      88 CustInactive VALUE 'I'.
+             FD AuditFile.
+                01 AuditRecord.
+                   02 AuditAction    PIC X(10).
+                   02 AuditIDNum     PIC 9(5).
+                   02 AuditTimeStamp PIC X(21).
+             FD ImportFile.
+                01 ImportData.
+                   02 ImpIDNum      PIC 9(5).
+                   02 ImpFirstName  PIC X(15).
+                   02 ImpLastName   PIC X(15).
+                   02 ImpStreetAddr PIC X(20).
+                   02 ImpCity       PIC X(15).
+                   02 ImpState      PIC X(2).
+                   02 ImpZip        PIC X(10).
+                   02 ImpPhone      PIC X(12).
+                   02 ImpEmail      PIC X(30).
+             FD PrintFile.
+                01 PrintLine PIC X(80).
+             FD RejectFile.
+                01 RejectLine PIC X(80).
           WORKING-STORAGE SECTION.
              01 Choice PIC 9.
              01 StayOpen PIC X VALUE 'Y'.
-             01 CustExists PIC X.             
+             01 CustExists PIC X.
+             01 ListEOF PIC X.
+             01 SaveFirstName PIC X(15).
+             01 SaveLastName PIC X(15).
+             01 SaveCustomerData PIC X(125).
+             01 NoMiddleName PIC X(15) VALUE SPACE.
+             01 FormattedName PIC X(47).
+             01 DupNameFound PIC X.
+             01 DupIDNum PIC 9(5).
+             01 Confirm PIC X.
+             01 GetMode PIC 9.
+             01 AddCount    PIC 9(5) VALUE ZERO.
+             01 DeleteCount PIC 9(5) VALUE ZERO.
+             01 UpdateCount PIC 9(5) VALUE ZERO.
+             01 GetCount    PIC 9(5) VALUE ZERO.
+             01 ImportEOF PIC X.
+             01 LoadCount PIC 9(5).
+             01 RejectCount PIC 9(5).
+             01 PageNum      PIC 9(3).
+             01 LineCount    PIC 9(3).
+             01 LinesPerPage PIC 9(3) VALUE 20.
+             01 LineBuffer   PIC X(80).
+             01 RunDate      PIC X(8).
+             01 RunDateParts REDEFINES RunDate.
+                02 RDYear  PIC 9(4).
+                02 RDMonth PIC 99.
+                02 RDDay   PIC 99.
+             01 RunDateMDY   PIC 9(8).
+             COPY REPTFMTS.
        PROCEDURE DIVISION.
           StartPara.
              OPEN I-O CustomerFile.
+             OPEN EXTEND AuditFile.
              PERFORM UNTIL StayOpen='N'
                 DISPLAY "   "
                 DISPLAY "1 : Add Customer"
                 DISPLAY "2 : Delete Customer"
                 DISPLAY "3 : Update Customer"
                 DISPLAY "4 : Get Customer"
+                DISPLAY "5 : List All Customers"
+                DISPLAY "6 : Load Customers from Customer.dat"
+                DISPLAY "7 : Print Customer Roster"
                 DISPLAY "0 : Quit"
                 DISPLAY ": " WITH NO ADVANCING
                 ACCEPT Choice
@@ -37,32 +111,141 @@
                    WHEN 2 PERFORM DeleteCust
                    WHEN 3 PERFORM UpdateCust
                    WHEN 4 PERFORM GetCust
+                   WHEN 5 PERFORM ListAllCust
+                   WHEN 6 PERFORM LoadCustomers
+                   WHEN 7 PERFORM PrintRoster
                    WHEN OTHER move 'N' TO StayOpen
                 END-EVALUATE
              END-PERFORM.
+             DISPLAY "   "
+             DISPLAY "-- Session Activity --"
+             DISPLAY "Adds    : " AddCount
+             DISPLAY "Deletes : " DeleteCount
+             DISPLAY "Updates : " UpdateCount
+             DISPLAY "Gets    : " GetCount
              CLOSE CustomerFile.
+             CLOSE AuditFile.
           STOP RUN.
 
           AddCust.
              DISPLAY "   "
-             DISPLAY "Enter ID : " WITH NO ADVANCING
-             ACCEPT IDNum
-             DISPLAY "Enter First Name : " WITH NO ADVANCING
-             ACCEPT FirstName
-             DISPLAY "Enter Last Name : " WITH NO ADVANCING
-             ACCEPT LastName
+             PERFORM FindNextID
+             DISPLAY "Assigned ID : " IDNum
+             MOVE SPACE TO FirstName
+             PERFORM UNTIL FirstName NOT = SPACE
+                DISPLAY "Enter First Name : " WITH NO ADVANCING
+                ACCEPT FirstName
+                IF FirstName = SPACE
+                   DISPLAY "First Name cannot be blank"
+                END-IF
+             END-PERFORM
+             MOVE SPACE TO LastName
+             PERFORM UNTIL LastName NOT = SPACE
+                DISPLAY "Enter Last Name : " WITH NO ADVANCING
+                ACCEPT LastName
+                IF LastName = SPACE
+                   DISPLAY "Last Name cannot be blank"
+                END-IF
+             END-PERFORM
+             DISPLAY "Enter StreetAddr : " WITH NO ADVANCING
+             ACCEPT StreetAddr
+             DISPLAY "Enter City : " WITH NO ADVANCING
+             ACCEPT City
+             DISPLAY "Enter State : " WITH NO ADVANCING
+             ACCEPT State
+             DISPLAY "Enter Zip : " WITH NO ADVANCING
+             ACCEPT Zip
+             DISPLAY "Enter Phone : " WITH NO ADVANCING
+             ACCEPT Phone
+             DISPLAY "Enter Email : " WITH NO ADVANCING
+             ACCEPT Email
+             MOVE FirstName TO SaveFirstName
+             MOVE LastName TO SaveLastName
+             MOVE CustomerData TO SaveCustomerData
+             PERFORM CheckDupName
+             MOVE SaveCustomerData TO CustomerData
              DISPLAY "   "
+             IF DupNameFound = 'Y'
+                DISPLAY "Warning: " FirstName " " LastName
+                   " is already on file under ID " DupIDNum
+             END-IF
+             SET CustActive TO TRUE
              WRITE CustomerData
-                INVALID KEY DISPLAY "ID Taken"
+                INVALID KEY
+                   DISPLAY "ID Taken"
+                NOT INVALID KEY
+                   MOVE "ADD" TO AuditAction
+                   PERFORM WriteAudit
+                   ADD 1 TO AddCount
              END-WRITE.
 
+          WriteAudit.
+             MOVE IDNum TO AuditIDNum
+             MOVE FUNCTION CURRENT-DATE TO AuditTimeStamp
+             WRITE AuditRecord.
+
+          FindNextID.
+             MOVE 99999 TO IDNum
+             START CustomerFile KEY IS LESS THAN IDNum
+                INVALID KEY MOVE ZERO TO IDNum
+                NOT INVALID KEY
+                   READ CustomerFile NEXT RECORD
+                      AT END MOVE ZERO TO IDNum
+                   END-READ
+             END-START
+             ADD 1 TO IDNum.
+
+          CheckDupName.
+             MOVE 'N' TO DupNameFound
+             MOVE 'N' TO ListEOF
+             MOVE LOW-VALUES TO IDNum
+             START CustomerFile KEY IS NOT LESS THAN IDNum
+                INVALID KEY MOVE 'Y' TO ListEOF
+             END-START
+             PERFORM UNTIL ListEOF = 'Y'
+                READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO ListEOF
+                   NOT AT END
+                      IF CustActive
+                         AND FirstName = SaveFirstName
+                         AND LastName = SaveLastName
+                         MOVE 'Y' TO DupNameFound
+                         MOVE IDNum TO DupIDNum
+                         MOVE 'Y' TO ListEOF
+                      END-IF
+                END-READ
+             END-PERFORM.
+
           DeleteCust.
+             MOVE 'Y' TO CustExists
              DISPLAY "   "
              DISPLAY "Enter Customer ID to Delete : " WITH NO ADVANCING
              ACCEPT IDNum
-             DELETE CustomerFile
-                INVALID KEY DISPLAY "Customer Doesn't exist"
-             END-DELETE.
+             READ CustomerFile
+                INVALID KEY MOVE 'N' TO CustExists
+             END-READ
+             IF CustExists = 'Y' AND CustInactive
+                MOVE 'N' TO CustExists
+             END-IF
+             IF CustExists = 'N'
+                DISPLAY "Customer Doesn't exist"
+             ELSE
+                DISPLAY "Delete " FirstName " " LastName
+                   " (ID " IDNum ") - Are you sure? (Y/N) : "
+                   WITH NO ADVANCING
+                ACCEPT Confirm
+                IF Confirm = 'Y' OR Confirm = 'y'
+                   SET CustInactive TO TRUE
+                   REWRITE CustomerData
+                      INVALID KEY DISPLAY "Customer Doesn't exist"
+                   END-REWRITE
+                   MOVE "DELETE" TO AuditAction
+                   PERFORM WriteAudit
+                   ADD 1 TO DeleteCount
+                ELSE
+                   DISPLAY "Delete Cancelled"
+                END-IF
+             END-IF.
 
           UpdateCust.
              MOVE 'Y' TO CustExists
@@ -72,6 +255,9 @@
              READ CustomerFile
                 INVALID KEY MOVE 'N' TO CustExists
              END-READ
+             IF CustExists = 'Y' AND CustInactive
+                MOVE 'N' TO CustExists
+             END-IF
              IF CustExists = 'N'
                 DISPLAY "Customer Doesn't Exist"
              ELSE
@@ -79,26 +265,218 @@
                 ACCEPT FirstName
                 DISPLAY "Enter the New Last Name : " WITH NO ADVANCING
                 ACCEPT LastName
-             END-IF
-             REWRITE CustomerData
-                INVALID KEY DISPLAY "Customer Not Uptdated"
-             END-REWRITE.
+                DISPLAY "Enter the New StreetAddr : " WITH NO ADVANCING
+                ACCEPT StreetAddr
+                DISPLAY "Enter the New City : " WITH NO ADVANCING
+                ACCEPT City
+                DISPLAY "Enter the New State : " WITH NO ADVANCING
+                ACCEPT State
+                DISPLAY "Enter the New Zip : " WITH NO ADVANCING
+                ACCEPT Zip
+                DISPLAY "Enter the New Phone : " WITH NO ADVANCING
+                ACCEPT Phone
+                DISPLAY "Enter the New Email : " WITH NO ADVANCING
+                ACCEPT Email
+                REWRITE CustomerData
+                   INVALID KEY DISPLAY "Customer Not Uptdated"
+                END-REWRITE
+                MOVE "UPDATE" TO AuditAction
+                PERFORM WriteAudit
+                ADD 1 TO UpdateCount
+             END-IF.
 
           GetCust.
-             MOVE 'Y' TO CustExists
              DISPLAY "   "
+             DISPLAY "1 : Search by ID"
+             DISPLAY "2 : Search by Last Name"
+             DISPLAY ": " WITH NO ADVANCING
+             ACCEPT GetMode
+             IF GetMode = 2
+                PERFORM GetCustByName
+             ELSE
+                PERFORM GetCustByID
+             END-IF
+             ADD 1 TO GetCount.
+
+          GetCustByID.
+             MOVE 'Y' TO CustExists
              DISPLAY "Enter Customer ID to Find : " WITH NO ADVANCING
              ACCEPT IDNum
              READ CustomerFile
                 INVALID KEY MOVE 'N' TO CustExists
              END-READ
+             IF CustExists = 'Y' AND CustInactive
+                MOVE 'N' TO CustExists
+             END-IF
              IF CustExists='N'
                 DISPLAY "Customer Doesn't Exist"
              ELSE
+                PERFORM DisplayCust
+             END-IF.
+
+          GetCustByName.
+             DISPLAY "Enter Last Name to Find : " WITH NO ADVANCING
+             ACCEPT LastName
+             MOVE 'N' TO ListEOF
+             READ CustomerFile KEY IS LastName
+                INVALID KEY
+                   MOVE 'Y' TO ListEOF
+                   DISPLAY "Customer Doesn't Exist"
+             END-READ
+             IF ListEOF NOT = 'Y'
+                MOVE LastName TO SaveLastName
+             END-IF
+             PERFORM UNTIL ListEOF = 'Y'
+                IF CustActive
+                   PERFORM DisplayCust
+                END-IF
+                READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO ListEOF
+                END-READ
+                IF LastName NOT = SaveLastName
+                   MOVE 'Y' TO ListEOF
+                END-IF
+             END-PERFORM.
+
+          DisplayCust.
+                CALL "NAMEFMT" USING FirstName, NoMiddleName,
+                   LastName, FormattedName
                 DISPLAY "ID : " IDNum
+                DISPLAY "Name : " FormattedName
                 DISPLAY "FirstName : " FirstName
                 DISPLAY "LastName : " LastName
-             END-IF.
-           
-             
+                DISPLAY "StreetAddr : " StreetAddr
+                DISPLAY "City : " City
+                DISPLAY "State : " State
+                DISPLAY "Zip : " Zip
+                DISPLAY "Phone : " Phone
+                DISPLAY "Email : " Email.
+
+          ListAllCust.
+             DISPLAY "   "
+             DISPLAY "-- Customer List --"
+             MOVE 'N' TO ListEOF
+             MOVE LOW-VALUES TO IDNum
+             START CustomerFile KEY IS NOT LESS THAN IDNum
+                INVALID KEY
+                   MOVE 'Y' TO ListEOF
+                   DISPLAY "No Customers On File"
+             END-START
+             PERFORM UNTIL ListEOF = 'Y'
+                READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO ListEOF
+                   NOT AT END
+                      IF CustActive
+                         DISPLAY "ID : " IDNum
+                            " FirstName : " FirstName
+                            " LastName : " LastName
+                      END-IF
+                END-READ
+             END-PERFORM.
+
+          LoadCustomers.
+             DISPLAY "   "
+             MOVE ZERO TO LoadCount
+             MOVE ZERO TO RejectCount
+             MOVE 'N' TO ImportEOF
+             OPEN INPUT ImportFile
+             OPEN EXTEND RejectFile
+             PERFORM UNTIL ImportEOF = 'Y'
+                READ ImportFile
+                   AT END MOVE 'Y' TO ImportEOF
+                   NOT AT END
+                      MOVE ImpIDNum TO IDNum
+                      MOVE ImpFirstName TO FirstName
+                      MOVE ImpLastName TO LastName
+                      MOVE ImpStreetAddr TO StreetAddr
+                      MOVE ImpCity TO City
+                      MOVE ImpState TO State
+                      MOVE ImpZip TO Zip
+                      MOVE ImpPhone TO Phone
+                      MOVE ImpEmail TO Email
+                      SET CustActive TO TRUE
+                      WRITE CustomerData
+                         INVALID KEY
+                            DISPLAY "ID " ImpIDNum " Taken - Skipped"
+                            STRING "ID " DELIMITED BY SIZE
+                               ImpIDNum DELIMITED BY SIZE
+                               " Taken - Skipped" DELIMITED BY SIZE
+                               INTO LineBuffer
+                            END-STRING
+                            WRITE RejectLine FROM LineBuffer
+                            ADD 1 TO RejectCount
+                         NOT INVALID KEY
+                            ADD 1 TO LoadCount
+                      END-WRITE
+                END-READ
+             END-PERFORM
+             CLOSE ImportFile
+             CLOSE RejectFile
+             DISPLAY "Customers Loaded : " LoadCount
+             DISPLAY "Rejected         : " RejectCount.
+
+          PrintRoster.
+             DISPLAY "   "
+             MOVE FUNCTION CURRENT-DATE(1:8) TO RunDate
+             STRING RDMonth DELIMITED BY SIZE
+                RDDay DELIMITED BY SIZE
+                RDYear DELIMITED BY SIZE
+                INTO RunDateMDY
+             END-STRING
+             MOVE RunDateMDY TO ADate
+             MOVE ZERO TO PageNum
+             MOVE 999 TO LineCount
+             OPEN OUTPUT PrintFile
+             MOVE 'N' TO ListEOF
+             MOVE LOW-VALUES TO IDNum
+             START CustomerFile KEY IS NOT LESS THAN IDNum
+                INVALID KEY MOVE 'Y' TO ListEOF
+             END-START
+             PERFORM UNTIL ListEOF = 'Y'
+                READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO ListEOF
+                   NOT AT END
+                      IF CustActive
+                         IF LineCount >= LinesPerPage
+                            PERFORM PrintHeader
+                         END-IF
+                         CALL "NAMEFMT" USING FirstName, NoMiddleName,
+                            LastName, FormattedName
+                         MOVE SPACE TO LineBuffer
+                         STRING IDNum DELIMITED BY SIZE
+                            "  " DELIMITED BY SIZE
+                            FUNCTION TRIM(FormattedName)
+                               DELIMITED BY SIZE
+                            INTO LineBuffer
+                         END-STRING
+                         WRITE PrintLine FROM LineBuffer
+                         ADD 1 TO LineCount
+                      END-IF
+                END-READ
+             END-PERFORM
+             CLOSE PrintFile
+             DISPLAY "Roster Printed To roster.txt".
+
+          PrintHeader.
+             ADD 1 TO PageNum
+             IF PageNum > 1
+                MOVE SPACE TO LineBuffer
+                WRITE PrintLine FROM LineBuffer
+             END-IF
+             MOVE SPACE TO LineBuffer
+             STRING "Customer Roster" DELIMITED BY SIZE
+                "          Date: " DELIMITED BY SIZE
+                ADate DELIMITED BY SIZE
+                "     Page: " DELIMITED BY SIZE
+                PageNum DELIMITED BY SIZE
+                INTO LineBuffer
+             END-STRING
+             WRITE PrintLine FROM LineBuffer
+             MOVE SPACE TO LineBuffer
+             STRING "ID" DELIMITED BY SIZE
+                "       FirstName      LastName" DELIMITED BY SIZE
+                INTO LineBuffer
+             END-STRING
+             WRITE PrintLine FROM LineBuffer
+             MOVE ZERO TO LineCount.
 
