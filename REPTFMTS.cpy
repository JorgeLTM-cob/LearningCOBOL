@@ -0,0 +1,13 @@
+      * REPTFMTS - shared report-formatting edited pictures.
+      *   2021-02-15 Brownies - pulled out of formats.cob so
+      *              application.cob's reports and round.cob's price
+      *              displays share the same formatting fields instead
+      *              of each program re-declaring its own.
+          01 NoZero      PIC ZZZZZZZ9.99.
+          01 NoZeroPlusC PIC ZZ,ZZZ,ZZ9.99.
+          01 Dollar      PIC $$,$$$,$$9.99.
+          01 DollarCR    PIC $$,$$$,$$9.99CR.
+          01 DollarMinus PIC $$,$$$,$$9.99-.
+          01 ADate       PIC 99/99/9999.
+          01 ADateEuro   PIC 99/99/9999.
+          01 ADateISO    PIC X(10).
