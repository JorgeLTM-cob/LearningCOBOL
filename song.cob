@@ -2,78 +2,341 @@
           PROGRAM-ID. LIED.
           AUTHOR. Brownies.
           DATE-WRITTEN. January 5th, 2021.
+      * Modification History
+      *   2021-02-11 Brownies - strip trailing/leading punctuation
+      *              before word matching; fix the per-line word
+      *              count to use a pointer-driven UNSTRING instead
+      *              of the '{' marker, which mishandled the last
+      *              word on a line; add a case-sensitive / whole
+      *              word toggle; add top-N word frequency, average
+      *              word length and longest-word stats; add a
+      *              batch mode over every .txt file in a folder;
+      *              log each run to a history file.
+      *   2021-02-20 Brownies - compute the per-line word-scan length
+      *              from the right-trimmed line only, so leading
+      *              whitespace no longer throws off the word count;
+      *              quote the batch-mode folder path before it goes
+      *              into a shell command.
+      *   2021-02-21 Brownies - fixed the leading-punctuation strip,
+      *              which never ran because it reused the trailing-
+      *              strip loop's own termination sentinel; warn once
+      *              when the 500-word table fills up instead of
+      *              silently dropping new words.
        ENVIRONMENT DIVISION.
           INPUT-OUTPUT SECTION.
           FILE-CONTROL.
-             SELECT SONG ASSIGN TO 'song.txt'
+             SELECT SONG ASSIGN DYNAMIC SongFileName
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS IS SEQUENTIAL.
+             SELECT OPTIONAL HistoryFile ASSIGN TO "song_history.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS IS SEQUENTIAL.
+             SELECT FileListFile ASSIGN TO "song_filelist.tmp"
                 ORGANIZATION IS LINE SEQUENTIAL
                 ACCESS IS SEQUENTIAL.
        DATA DIVISION.
           FILE SECTION.
              FD SONG.
                 01 ALINE PIC X(70).
+             FD HistoryFile.
+                01 HistoryLine PIC X(100).
+             FD FileListFile.
+                01 FileListLine PIC X(100).
           WORKING-STORAGE SECTION.
              01 EOF     PIC     A VALUE  'N'.
-             01 REP     PIC     9 VALUE ZERO.
+             01 ListEOF PIC     A VALUE  'N'.
+             01 REP     PIC   999 VALUE ZERO.
              01 TOTWOR  PIC  9999 VALUE ZERO.
              01 TOTREP  PIC   999 VALUE ZERO.
              01 LEN     PIC    99 VALUE ZERO.
-             01 PTR     PIC    99 VALUE   01.
              01 PERCENT PIC   999V999.
              01 RESULT  PIC   ZZ9.99.
              01 BLANKS  PIC    99.
-             01 LOCBLA  PIC    99.
              01 TOTCHAR PIC    99.
-             01 LOCCHAR PIC    99.
              01 I       PIC    99.
              01 MYLINE  PIC X(70).
              01 AWORD   PIC X(70).
              01 PAT     PIC X(20).
+             01 SearchPAT PIC X(20).
+             01 SongFileName PIC X(100) VALUE 'song.txt'.
+             01 CaseSensitive PIC X VALUE 'N'.
+             01 WholeWordOnly PIC X VALUE 'N'.
+             01 BatchMode     PIC X VALUE 'N'.
+             01 LyricsFolder  PIC X(80).
+             01 RunDate       PIC X(8).
+             01 WordPtr       PIC 9(3).
+             01 WordLineLen   PIC 9(3).
+             01 WordLen       PIC 99.
+             01 TrailIdx      PIC 99.
+             01 LastChar      PIC X.
+                88 IsPunct VALUE '.' ',' '!' '?' ';' ':' '"'
+                                  "'" '(' ')' '-'.
+             01 TotalWordLen  PIC 9(6) VALUE ZERO.
+             01 AvgWordLen    PIC 99V99.
+             01 LongestWord   PIC X(20) VALUE SPACE.
+             01 LongestLen    PIC 99 VALUE ZERO.
+             01 TopN          PIC 99 VALUE 5.
+             01 FoundWord     PIC X.
+             01 WS-MaxCount   PIC 9(5).
+             01 WS-MaxIdx     PIC 9(4).
+             01 WS-Rank       PIC 99.
+             01 ShellCmd      PIC X(200).
+             01 QuoteCount    PIC 9(3).
+             01 FolderOK      PIC X VALUE 'Y'.
+             01 WordTable.
+                02 WordEntry OCCURS 500 TIMES
+                      INDEXED BY WordIdx.
+                   03 WTWord     PIC X(20) VALUE SPACE.
+                   03 WTCount    PIC 9(5) VALUE ZERO.
+                   03 WTReported PIC X VALUE 'N'.
+             01 WordTableCount PIC 9(4) VALUE ZERO.
+             01 WordTableFull  PIC X VALUE 'N'.
        PROCEDURE DIVISION.
-          DISPLAY "Please write the word to search: " WITH NO ADVANCING.
-          ACCEPT PAT.
-          INSPECT PAT TALLYING LEN FOR ALL ' '.
-          COMPUTE LEN = 20 - LEN.
-          OPEN INPUT SONG.
-             PERFORM LESEN WITH TEST AFTER UNTIL EOF='Y'.
-          CLOSE SONG.
-          DISPLAY "Your word appears: "TOTREP" times".
-          DISPLAY "The number of words in the song is: " TOTWOR.
-          COMPUTE PERCENT = 100 * TOTREP / TOTWOR.
-          MOVE PERCENT TO RESULT.
-          DISPLAY "Your word represents the "RESULT"% of the song"
-       STOP RUN.
+          MainLine.
+             MOVE FUNCTION CURRENT-DATE(1:8) TO RunDate
+             DISPLAY "Please write the word to search: "
+                WITH NO ADVANCING.
+             ACCEPT PAT.
+             INSPECT PAT TALLYING LEN FOR ALL ' '.
+             COMPUTE LEN = 20 - LEN.
+             DISPLAY "Case-sensitive match? (Y/N): " WITH NO ADVANCING.
+             ACCEPT CaseSensitive.
+             DISPLAY "Whole-word-only match? (Y/N): " WITH NO ADVANCING.
+             ACCEPT WholeWordOnly.
+             IF CaseSensitive = 'Y'
+                MOVE PAT TO SearchPAT
+             ELSE
+                MOVE FUNCTION LOWER-CASE(PAT) TO SearchPAT
+             END-IF
+             DISPLAY "How many top words to list (01-99): "
+                WITH NO ADVANCING.
+             ACCEPT TopN.
+             DISPLAY "Batch-scan a folder of .txt lyrics files? (Y/N): "
+                WITH NO ADVANCING.
+             ACCEPT BatchMode.
+             IF BatchMode = 'Y'
+                PERFORM BatchDriver
+             ELSE
+                MOVE 'song.txt' TO SongFileName
+                PERFORM OneSong
+             END-IF
+          STOP RUN.
+
+          BatchDriver.
+             DISPLAY "Folder to scan: " WITH NO ADVANCING.
+             ACCEPT LyricsFolder.
+             MOVE 'Y' TO FolderOK
+             MOVE ZERO TO QuoteCount
+             INSPECT LyricsFolder TALLYING QuoteCount FOR ALL "'"
+             IF QuoteCount NOT = ZERO
+                MOVE 'N' TO FolderOK
+             END-IF
+             IF FUNCTION TRIM(LyricsFolder) = SPACE
+                MOVE 'N' TO FolderOK
+             END-IF
+             IF FolderOK NOT = 'Y'
+                DISPLAY "Folder name is blank or contains a quote "
+                   "character - batch scan cancelled"
+             ELSE
+                MOVE SPACE TO ShellCmd
+                STRING "ls '" DELIMITED BY SIZE
+                   FUNCTION TRIM(LyricsFolder) DELIMITED BY SIZE
+                   "'/*.txt > song_filelist.tmp" DELIMITED BY SIZE
+                   INTO ShellCmd
+                END-STRING
+                CALL "SYSTEM" USING ShellCmd
+                OPEN INPUT FileListFile
+                MOVE 'N' TO ListEOF
+                PERFORM ReadNextFile WITH TEST AFTER
+                   UNTIL ListEOF = 'Y'
+                CLOSE FileListFile
+             END-IF.
+
+          ReadNextFile.
+             READ FileListFile INTO SongFileName
+                AT END MOVE 'Y' TO ListEOF
+                NOT AT END
+                   PERFORM OneSong
+             END-READ.
+
+          OneSong.
+             MOVE ZERO TO TOTREP
+             MOVE ZERO TO TOTWOR
+             MOVE ZERO TO TotalWordLen
+             MOVE ZERO TO LongestLen
+             MOVE SPACE TO LongestWord
+             MOVE ZERO TO WordTableCount
+             MOVE 'N' TO WordTableFull
+             MOVE 'N' TO EOF
+             OPEN INPUT SONG
+             PERFORM LESEN WITH TEST AFTER UNTIL EOF = 'Y'
+             CLOSE SONG
+             IF TOTWOR > ZERO
+                COMPUTE PERCENT = 100 * TOTREP / TOTWOR
+                COMPUTE AvgWordLen = TotalWordLen / TOTWOR
+             ELSE
+                MOVE ZERO TO PERCENT
+                MOVE ZERO TO AvgWordLen
+             END-IF
+             MOVE PERCENT TO RESULT
+             IF BatchMode = 'Y'
+                DISPLAY FUNCTION TRIM(SongFileName) "  "
+                   TOTREP "  " TOTWOR "  " RESULT "%"
+             ELSE
+                DISPLAY "Your word appears: " TOTREP " times"
+                DISPLAY "The number of words in the song is: " TOTWOR
+                DISPLAY "Your word represents the " RESULT
+                   "% of the song"
+                DISPLAY "Average word length: " AvgWordLen
+                DISPLAY "Longest word: " FUNCTION TRIM(LongestWord)
+                   " (" LongestLen " characters)"
+                PERFORM ShowTopWords
+             END-IF
+             PERFORM LogHistory.
+
+          LESEN.
+              READ SONG INTO MYLINE
+                AT END MOVE 'Y' TO EOF
+                NOT AT END
+                   MOVE ZERO TO REP
+                   MOVE ZERO TO BLANKS
+                   MOVE ZERO TO TOTCHAR
+                   MOVE ZERO TO I
+                   IF CaseSensitive NOT = 'Y'
+                      MOVE FUNCTION LOWER-CASE(MYLINE) TO MYLINE
+                   END-IF
+                   IF WholeWordOnly NOT = 'Y'
+                      INSPECT MYLINE TALLYING REP
+                         FOR ALL SearchPAT(1:LEN)
+                      ADD REP TO TOTREP
+                   END-IF
+                   INSPECT MYLINE TALLYING BLANKS FOR ALL SPACES
+                   COMPUTE TOTCHAR = 70 - BLANKS
+                   COMPUTE WordLineLen =
+                      FUNCTION LENGTH(FUNCTION TRIM(MYLINE TRAILING))
+                   MOVE 1 TO WordPtr
+                   PERFORM AUFSPALTEN WITH TEST BEFORE
+                      UNTIL WordPtr > WordLineLen
+                   ADD I TO TOTWOR
+             END-READ.
+
+          AUFSPALTEN.
+             MOVE SPACE TO AWORD
+             UNSTRING MYLINE DELIMITED BY SPACE
+                INTO AWORD
+                WITH POINTER WordPtr
+             END-UNSTRING
+             PERFORM StripPunctuation
+             IF AWORD NOT = SPACE
+                ADD 1 TO I
+                PERFORM TallyWordLength
+                PERFORM UpdateWordTable
+                IF WholeWordOnly = 'Y'
+                   IF AWORD = SearchPAT
+                      ADD 1 TO REP
+                      ADD 1 TO TOTREP
+                   END-IF
+                END-IF
+             END-IF.
+
+          StripPunctuation.
+             MOVE FUNCTION TRIM(AWORD) TO AWORD
+             COMPUTE TrailIdx = FUNCTION LENGTH(FUNCTION TRIM(AWORD))
+             PERFORM StripTrailingPunct WITH TEST BEFORE
+                UNTIL TrailIdx = ZERO
+             COMPUTE WordLen = FUNCTION LENGTH(FUNCTION TRIM(AWORD))
+             IF WordLen > ZERO
+                MOVE AWORD(1:1) TO LastChar
+                IF IsPunct
+                   MOVE SPACE TO AWORD(1:1)
+                   MOVE FUNCTION TRIM(AWORD) TO AWORD
+                END-IF
+             END-IF.
+
+          StripTrailingPunct.
+             MOVE AWORD(TrailIdx:1) TO LastChar
+             IF IsPunct
+                MOVE SPACE TO AWORD(TrailIdx:1)
+                SUBTRACT 1 FROM TrailIdx
+             ELSE
+                MOVE ZERO TO TrailIdx
+             END-IF.
+
+          TallyWordLength.
+             COMPUTE WordLen = FUNCTION LENGTH(FUNCTION TRIM(AWORD))
+             ADD WordLen TO TotalWordLen
+             IF WordLen > LongestLen
+                MOVE WordLen TO LongestLen
+                MOVE AWORD TO LongestWord
+             END-IF.
+
+          UpdateWordTable.
+             MOVE 'N' TO FoundWord
+             PERFORM SearchWordTable VARYING WordIdx FROM 1 BY 1
+                UNTIL WordIdx > WordTableCount OR FoundWord = 'Y'
+             IF FoundWord NOT = 'Y'
+                IF WordTableCount < 500
+                   ADD 1 TO WordTableCount
+                   MOVE AWORD TO WTWord(WordTableCount)
+                   MOVE 1 TO WTCount(WordTableCount)
+                ELSE
+                   IF WordTableFull NOT = 'Y'
+                      DISPLAY "Word table full at 500 distinct "
+                         "words - further new words are not counted"
+                      MOVE 'Y' TO WordTableFull
+                   END-IF
+                END-IF
+             END-IF.
+
+          SearchWordTable.
+             IF WTWord(WordIdx) = AWORD
+                ADD 1 TO WTCount(WordIdx)
+                MOVE 'Y' TO FoundWord
+             END-IF.
+
+          ShowTopWords.
+             PERFORM VARYING WordIdx FROM 1 BY 1
+                UNTIL WordIdx > WordTableCount
+                MOVE 'N' TO WTReported(WordIdx)
+             END-PERFORM
+             DISPLAY "Top " TopN " words by frequency:"
+             PERFORM RankOneWord VARYING WS-Rank FROM 1 BY 1
+                UNTIL WS-Rank > TopN OR WS-Rank > WordTableCount.
+
+          RankOneWord.
+             MOVE ZERO TO WS-MaxCount
+             MOVE ZERO TO WS-MaxIdx
+             PERFORM FindMaxWord VARYING WordIdx FROM 1 BY 1
+                UNTIL WordIdx > WordTableCount
+             IF WS-MaxIdx > ZERO
+                MOVE 'Y' TO WTReported(WS-MaxIdx)
+                DISPLAY "  " WS-Rank ". "
+                   FUNCTION TRIM(WTWord(WS-MaxIdx)) " - "
+                   WTCount(WS-MaxIdx) " times"
+             END-IF.
+
+          FindMaxWord.
+             IF WTReported(WordIdx) = 'N'
+                AND WTCount(WordIdx) > WS-MaxCount
+                MOVE WTCount(WordIdx) TO WS-MaxCount
+                MOVE WordIdx TO WS-MaxIdx
+             END-IF.
 
-       LESEN.
-           READ SONG INTO MYLINE
-             AT END MOVE 'Y' TO EOF
-             NOT AT END
-                MOVE ZERO TO REP
-                MOVE ZERO TO BLANKS                
-                MOVE ZERO TO TOTCHAR                
-                MOVE ZERO TO LOCCHAR                
-                MOVE ZERO TO I                
-                MOVE FUNCTION LOWER-CASE(MYLINE) TO MYLINE
-                INSPECT MYLINE TALLYING REP FOR ALL PAT(1:LEN)
-                COMPUTE TOTREP = TOTREP + REP
-                INSPECT MYLINE TALLYING BLANKS FOR ALL SPACES
-                COMPUTE TOTCHAR = 70 - BLANKS
-                PERFORM AUFSPALTEN WITH TEST AFTER 
-                UNTIL (LOCCHAR = TOTCHAR)
-                COMPUTE TOTWOR = TOTWOR + I
-          END-READ.
-       AUFSPALTEN.
-          MOVE ' ' TO AWORD
-          MOVE ZERO TO LOCBLA
-          UNSTRING MYLINE DELIMITED BY SPACE
-             INTO AWORD
-          END-UNSTRING.
-          INSPECT AWORD TALLYING LOCBLA FOR ALL SPACES
-          COMPUTE LOCCHAR = 70 - LOCBLA
-          COMPUTE PTR = LOCCHAR + 1
-          COMPUTE LOCCHAR = LOCCHAR - I
-          STRING '{' DELIMITED BY SIZE
-          INTO MYLINE 
-          WITH POINTER PTR
-          ADD 1 TO I.
-          
+          LogHistory.
+             OPEN EXTEND HistoryFile
+             MOVE SPACE TO HistoryLine
+             STRING FUNCTION TRIM(SongFileName) DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                RunDate DELIMITED BY SIZE
+                " PAT=" DELIMITED BY SIZE
+                FUNCTION TRIM(PAT) DELIMITED BY SIZE
+                " TOTREP=" DELIMITED BY SIZE
+                TOTREP DELIMITED BY SIZE
+                " TOTWOR=" DELIMITED BY SIZE
+                TOTWOR DELIMITED BY SIZE
+                " RESULT=" DELIMITED BY SIZE
+                RESULT DELIMITED BY SIZE
+                INTO HistoryLine
+             END-STRING
+             WRITE HistoryLine
+             CLOSE HistoryFile.
