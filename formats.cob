@@ -2,25 +2,60 @@
           PROGRAM-ID. formats.
           AUTHOR. Brownies.
           DATE-WRITTEN. December 30th, 2020.
+      * Modification History
+      *   2021-02-15 Brownies - pulled the edited pictures out into
+      *              the shared REPTFMTS copybook; added a signed
+      *              Dollar variant and ISO / DD-MM-YYYY date
+      *              variants alongside the original MM/DD/YYYY demo.
        ENVIRONMENT DIVISION.
           CONFIGURATION SECTION.
        DATA DIVISION.
           FILE SECTION.
        WORKING-STORAGE SECTION.
           01 StartNum PIC 9(8)V99 VALUE 00001123.55.
-          01 NoZero   PIC ZZZZZZZ9.99.
-          01 NoZeroPlusC PIC ZZ,ZZZ,ZZ9.99.
-          01 Dollar PIC $$,$$$,$$9.99.
+          01 NegNum   PIC S9(8)V99 VALUE -00001123.55.
+          COPY REPTFMTS.
           01 BDay   PIC 9(8) VALUE 12211974.
-          01 ADate  PIC 99/99/9999.
+          01 BDayRedef REDEFINES BDay.
+             02 BDayMOB PIC 99.
+             02 BDayDOB PIC 99.
+             02 BDayYOB PIC 9(4).
+          01 BDayMM PIC 99.
+          01 BDayDD PIC 99.
+          01 BDayYYYY PIC 9(4).
        PROCEDURE DIVISION.
-          DISPLAY StartNum. 
+          DISPLAY StartNum.
           MOVE StartNum TO NoZero.
-          DISPLAY NoZero. 
+          DISPLAY NoZero.
           MOVE StartNum TO NoZeroPlusC.
-          DISPLAY NoZeroPlusC. 
+          DISPLAY NoZeroPlusC.
           MOVE StartNum TO Dollar.
-          DISPLAY Dollar. 
+          DISPLAY Dollar.
+          MOVE StartNum TO DollarCR.
+          DISPLAY DollarCR.
+          MOVE NegNum TO DollarCR.
+          DISPLAY DollarCR.
+          MOVE NegNum TO DollarMinus.
+          DISPLAY DollarMinus.
           MOVE BDay TO ADate.
-          DISPLAY ADate. 
+          DISPLAY ADate.
+          MOVE BDayMOB TO BDayMM.
+          MOVE BDayDOB TO BDayDD.
+          MOVE BDayYOB TO BDayYYYY.
+          STRING BDayDD DELIMITED BY SIZE
+             "/" DELIMITED BY SIZE
+             BDayMM DELIMITED BY SIZE
+             "/" DELIMITED BY SIZE
+             BDayYYYY DELIMITED BY SIZE
+             INTO ADateEuro
+          END-STRING.
+          DISPLAY ADateEuro.
+          STRING BDayYYYY DELIMITED BY SIZE
+             "-" DELIMITED BY SIZE
+             BDayMM DELIMITED BY SIZE
+             "-" DELIMITED BY SIZE
+             BDayDD DELIMITED BY SIZE
+             INTO ADateISO
+          END-STRING.
+          DISPLAY ADateISO.
           STOP RUN.
