@@ -1,73 +1,176 @@
-       IDENTIFICATION DIVISION.
-          PROGRAM-ID. if-else.
-          AUTHOR. Brownies.
-          DATE-WRITTEN. December 24th 2020.
-       ENVIRONMENT DIVISION.
-          CONFIGURATION SECTION.
-             SPECIAL-NAMES.
-                CLASS PassingScore IS "A" THRU "C".
-       DATA DIVISION.
-          FILE SECTION.
-          WORKING-STORAGE SECTION.
-           01 Age PIC 99 VALUE 0.
-           01 Grade PIC 99 VALUE 0.
-           01 Score PIC X(1) VALUE "B".
-           01 CanVoteFlag PIC 9 VALUE 0.
-              88 CanVote VALUE 1.
-              88 CantVote VALUE 0.
-           01 TestNumber PIC X.
-              88 IsPrime VALUE "1", "3", "5", "7".
-              88 IsOdd VALUE "1", "3", "5", "7", "9".
-              88 IsEven VALUE "2", "4", "6", "8".
-              88 LessThan5 VALUE "1" THRU "4".
-              88 ANumber VALUE "0" THRU "9".
-       PROCEDURE DIVISION.
-          DISPLAY "Enter Age: " WITH NO ADVANCING.
-          ACCEPT Age.
-          IF (Age > 17) THEN
-             DISPLAY "You Can Vote!"
-          ELSE
-             DISPLAY "You Can't Vote!"
-          END-IF.
-          IF Age < 5 THEN
-            DISPLAY "Stay At Home"
-          END-IF.
-          IF Age = 5 THEN
-            DISPLAY "Go to Kindergarten"
-          END-IF.
-          IF (Age > 5) AND (Age < 18) THEN
-            COMPUTE Grade = Age - 5
-            DISPLAY "Go to Grade: " Grade
-          END-IF.
-          IF Age >= 18
-            DISPLAY "Go to College!"
-          END-IF.
-          DISPLAY "Give your Score: " WITH NO ADVANCING.
-          ACCEPT Score.
-          IF Score IS PassingScore THEN
-             DISPLAY "You Passed!"
-          ELSE
-             DISPLAY "You Failed :("
-          END-IF.
-          IF Score IS NOT NUMERIC THEN
-             DISPLAY "Not a number"
-          END-IF.
-          IF Age > 17 THEN
-             SET CanVote TO TRUE
-          ELSE
-             SET CantVote TO TRUE
-          END-IF.
-          DISPLAY "Vote " CanVoteFlag.
-          DISPLAY "Enter Single Number or X to Exit: "
-          ACCEPT TestNumber.
-          PERFORM UNTIL NOT ANumber
-             EVALUATE TRUE
-                WHEN IsPrime DISPLAY "Prime"
-                WHEN IsOdd DISPLAY "Odd"
-                WHEN IsEven DISPLAY "Even"
-                WHEN LessThan5 DISPLAY "Less Than 5"
-                WHEN OTHER DISPLAY "Default Action"
-             END-EVALUATE
-             ACCEPT TestNumber
-          END-PERFORM.
-       STOP RUN.  
+       IDENTIFICATION DIVISION.
+          PROGRAM-ID. if-else.
+          AUTHOR. Brownies.
+          DATE-WRITTEN. December 24th 2020.
+      * Modification History
+      *   2021-02-16 Brownies - reject ages outside a believable human
+      *              range instead of silently falling through the
+      *              grade-level checks; turn the single letter score
+      *              into a weighted GPA calculator over several
+      *              courses; let TestNumber classify full multi-digit
+      *              numbers instead of just one digit.
+      *   2021-02-21 Brownies - accept a numeric (0-100) grade as well
+      *              as a letter grade in the GPA calculator; reject
+      *              non-numeric input to the number classifier
+      *              instead of moving it into a numeric field.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+          FILE SECTION.
+          WORKING-STORAGE SECTION.
+           01 Age PIC 999 VALUE 0.
+           01 AgeStatus PIC X VALUE 'Y'.
+              88 AgeValid VALUE 'Y'.
+              88 AgeInvalid VALUE 'N'.
+           01 Grade PIC 99 VALUE 0.
+           01 CanVoteFlag PIC 9 VALUE 0.
+              88 CanVote VALUE 1.
+              88 CantVote VALUE 0.
+           01 NumCourses PIC 99 VALUE 0.
+           01 CrsIdx PIC 99.
+           01 CourseTable.
+              02 CourseEntry OCCURS 10 TIMES INDEXED BY CourseIdx.
+                 03 CourseGrade   PIC X(3).
+                 03 CourseCredits PIC 9V9.
+           01 GradePoints   PIC 9V99.
+           01 NumericScore  PIC 999.
+           01 TotalPoints   PIC 999V99 VALUE ZERO.
+           01 TotalCredits  PIC 99V9 VALUE ZERO.
+           01 GPA           PIC 9V99.
+           01 OverallStatus PIC X(6).
+           01 TestNumber PIC X(5).
+           01 TestNumVal PIC 9(5).
+           01 Divisor    PIC 9(5).
+           01 PrimeFlag  PIC X VALUE 'Y'.
+              88 IsPrimeNum VALUE 'Y'.
+       PROCEDURE DIVISION.
+          DISPLAY "Enter Age: " WITH NO ADVANCING.
+          ACCEPT Age.
+          IF Age > 120
+             MOVE 'N' TO AgeStatus
+          ELSE
+             MOVE 'Y' TO AgeStatus
+          END-IF.
+          IF AgeInvalid
+             DISPLAY "Age out of range - not applicable"
+          ELSE
+             IF (Age > 17) THEN
+                DISPLAY "You Can Vote!"
+             ELSE
+                DISPLAY "You Can't Vote!"
+             END-IF
+             IF Age < 5 THEN
+               DISPLAY "Stay At Home"
+             END-IF
+             IF Age = 5 THEN
+               DISPLAY "Go to Kindergarten"
+             END-IF
+             IF (Age > 5) AND (Age < 18) THEN
+               COMPUTE Grade = Age - 5
+               DISPLAY "Go to Grade: " Grade
+             END-IF
+             IF Age >= 18
+               DISPLAY "Go to College!"
+             END-IF
+             IF Age > 17 THEN
+                SET CanVote TO TRUE
+             ELSE
+                SET CantVote TO TRUE
+             END-IF
+             DISPLAY "Vote " CanVoteFlag
+          END-IF.
+          DISPLAY "How many courses? " WITH NO ADVANCING.
+          ACCEPT NumCourses.
+          IF NumCourses > 10
+             DISPLAY "Only 10 courses are tracked - using 10"
+             MOVE 10 TO NumCourses
+          END-IF.
+          PERFORM AcceptCourses VARYING CrsIdx FROM 1 BY 1
+             UNTIL CrsIdx > NumCourses.
+          PERFORM ComputeGPA.
+          DISPLAY "Overall GPA: " GPA.
+          DISPLAY "Status: " OverallStatus.
+          DISPLAY "Enter Single Number or X to Exit: "
+          ACCEPT TestNumber.
+          PERFORM UNTIL FUNCTION TRIM(TestNumber) = "X"
+             IF FUNCTION TRIM(TestNumber) IS NUMERIC
+                MOVE FUNCTION TRIM(TestNumber) TO TestNumVal
+                PERFORM ClassifyNumber
+             ELSE
+                DISPLAY "Please enter digits only or X to exit"
+             END-IF
+             ACCEPT TestNumber
+          END-PERFORM.
+       STOP RUN.
+
+          AcceptCourses.
+             DISPLAY "Enter letter or numeric (0-100) grade for "
+                "course " CrsIdx ": " WITH NO ADVANCING
+             ACCEPT CourseGrade(CrsIdx)
+             DISPLAY "Enter credit hours: " WITH NO ADVANCING
+             ACCEPT CourseCredits(CrsIdx).
+
+          GradeToPoints.
+             IF FUNCTION TRIM(CourseGrade(CrsIdx)) IS NUMERIC
+                MOVE FUNCTION TRIM(CourseGrade(CrsIdx))
+                   TO NumericScore
+                EVALUATE TRUE
+                   WHEN NumericScore >= 90 MOVE 4.0 TO GradePoints
+                   WHEN NumericScore >= 80 MOVE 3.0 TO GradePoints
+                   WHEN NumericScore >= 70 MOVE 2.0 TO GradePoints
+                   WHEN NumericScore >= 60 MOVE 1.0 TO GradePoints
+                   WHEN OTHER MOVE 0.0 TO GradePoints
+                END-EVALUATE
+             ELSE
+                EVALUATE CourseGrade(CrsIdx)
+                   WHEN "A" MOVE 4.0 TO GradePoints
+                   WHEN "B" MOVE 3.0 TO GradePoints
+                   WHEN "C" MOVE 2.0 TO GradePoints
+                   WHEN "D" MOVE 1.0 TO GradePoints
+                   WHEN OTHER MOVE 0.0 TO GradePoints
+                END-EVALUATE
+             END-IF.
+
+          ComputeGPA.
+             MOVE ZERO TO TotalPoints
+             MOVE ZERO TO TotalCredits
+             PERFORM VARYING CrsIdx FROM 1 BY 1
+                UNTIL CrsIdx > NumCourses
+                PERFORM GradeToPoints
+                COMPUTE TotalPoints = TotalPoints +
+                   (GradePoints * CourseCredits(CrsIdx))
+                ADD CourseCredits(CrsIdx) TO TotalCredits
+             END-PERFORM
+             IF TotalCredits > ZERO
+                COMPUTE GPA ROUNDED = TotalPoints / TotalCredits
+             ELSE
+                MOVE ZERO TO GPA
+             END-IF
+             IF GPA >= 2.0
+                MOVE "PASS" TO OverallStatus
+             ELSE
+                MOVE "FAIL" TO OverallStatus
+             END-IF.
+
+          ClassifyNumber.
+             MOVE 'Y' TO PrimeFlag
+             IF TestNumVal < 2
+                MOVE 'N' TO PrimeFlag
+             ELSE
+                PERFORM VARYING Divisor FROM 2 BY 1
+                   UNTIL Divisor >= TestNumVal OR NOT IsPrimeNum
+                   IF FUNCTION MOD(TestNumVal, Divisor) = 0
+                      MOVE 'N' TO PrimeFlag
+                   END-IF
+                END-PERFORM
+             END-IF
+             IF IsPrimeNum
+                DISPLAY "Prime"
+             END-IF
+             IF FUNCTION MOD(TestNumVal, 2) = 0
+                DISPLAY "Even"
+             ELSE
+                DISPLAY "Odd"
+             END-IF
+             IF TestNumVal < 5
+                DISPLAY "Less Than 5"
+             END-IF.
